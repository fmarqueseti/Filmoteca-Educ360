@@ -0,0 +1,347 @@
+      ******************************************************************
+      * FILE NAME   : XPVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : EXPORT TO CSV ROUTINE OF VIDEOTECA PROGRAM       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XPVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT MOVIES-EXP
+              ASSIGN       TO './dat/MOVIES-EXP.csv'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-SEQ.
+      *
+           SELECT MOVIES-JSN
+              ASSIGN       TO './dat/MOVIES-EXP.json'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-JSN.
+      *
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT'.
+
+       FD  MOVIES-EXP.
+           01 FIL-EXP          PIC X(200).
+
+       FD  MOVIES-JSN.
+           01 FIL-JSN          PIC X(200).
+
+       FD  VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> MAIN SCREEN (DATE/TIME FIELDS)
+           COPY 'CPVIDMSG'. *> MESSAGES
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       77 FS-MOVIES-SEQ            PIC X(02).
+       77 FS-MOVIES-JSN            PIC X(02).
+       77 WRK-JSON-FIRST           PIC X(01) VALUE 'S'.
+       77 WRK-JSON-PREFIX          PIC X(03).
+       77 WRK-JSON-CODIGO-ED       PIC Z(4)9.
+       77 WRK-JSON-DURACAO-ED      PIC Z(2)9.
+       77 WRK-JSON-NOTA-ED         PIC Z9.
+      *
+      *    CAMPOS PARA ESCAPE DE ASPAS E BARRA INVERTIDA NOS CAMPOS DE
+      *    TEXTO ANTES DE ENTRAREM NO JSON (UM TITULO COM " QUEBRARIA
+      *    O JSON GERADO SE GRAVADO SEM ESCAPE).
+       77 WRK-JSON-ESC-SRC         PIC X(30).
+       77 WRK-JSON-ESC-OUT         PIC X(60).
+       77 WRK-JSON-ESC-IDX         PIC 9(02) USAGE COMP-3.
+       77 WRK-JSON-ESC-OUT-IDX     PIC 9(02) USAGE COMP-3.
+       77 WRK-JSON-ESC-CHAR        PIC X(01).
+       77 WRK-JSON-TITULO-ESC      PIC X(60).
+       77 WRK-JSON-GENERO-ESC      PIC X(16).
+       77 WRK-JSON-DISTRIB-ESC     PIC X(30).
+
+       01 WRK-ESTATISTICA.
+           05 WRK-READ-LINES        PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-WRITE-LINES       PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-READ-LINES-EDIT   PIC ZZZZ9 VALUE ZEROES.
+           05 WRK-WRITE-LINES-EDIT  PIC ZZZZ9 VALUE ZEROES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+      *     PERFORM 0200-VALIDATE-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN INPUT  MOVIES
+                OUTPUT MOVIES-EXP
+                OUTPUT MOVIES-JSN.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '46ERRO AO ABRIR ARQUIVO DE SAIDA (CSV).'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE SAIDA (CSV)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-JSN NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '46ERRO AO ABRIR ARQUIVO DE SAIDA (JSON).'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-JSN TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE SAIDA (JSON)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           MOVE 'CODIGO;TITULO;GENERO;DURACAO;DISTRIB;NOTA' TO FIL-EXP.
+           WRITE FIL-EXP. *> HEADER
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+      *
+               MOVE '36ERRO AO GRAVAR CABECALHO.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'ERRO AO GRAVAR CABECALHO.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           MOVE '[' TO FIL-JSN.
+           WRITE FIL-JSN. *> ABRE O ARRAY JSON
+      *
+           READ MOVIES. *> FIRST RECORD.
+      *
+           INITIALIZE WRK-READ-LINES.
+           INITIALIZE WRK-WRITE-LINES.
+      *
+      *    MNVIDPRG CHAMA XPVIDPRG SEM CANCEL, ENTAO A WORKING-STORAGE
+      *    PERSISTE ENTRE EXPORTACOES NA MESMA SESSAO; SEM ESTE RESET,
+      *    A SEGUNDA EXPORTACAO COMECARIA O ARRAY JSON COM UMA VIRGULA
+      *    SOBRANDO ANTES DO PRIMEIRO OBJETO.
+           MOVE 'S' TO WRK-JSON-FIRST.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-READ-LINES.
+      *
+           STRING CODIGO  DELIMITED BY SIZE
+                  ';'     DELIMITED BY SIZE
+                  TITULO  DELIMITED BY SIZE
+                  ';'     DELIMITED BY SIZE
+                  GENERO  DELIMITED BY SIZE
+                  ';'     DELIMITED BY SIZE
+                  DURACAO DELIMITED BY SIZE
+                  ';'     DELIMITED BY SIZE
+                  DISTRIB DELIMITED BY SIZE
+                  ';'     DELIMITED BY SIZE
+                  NOTA    DELIMITED BY SIZE
+             INTO FIL-EXP.
+      *
+           WRITE FIL-EXP.
+           IF FS-MOVIES-SEQ EQUAL "00"
+               ADD 1 TO WRK-WRITE-LINES
+           END-IF.
+      *
+           MOVE CODIGO  TO WRK-JSON-CODIGO-ED.
+           MOVE DURACAO TO WRK-JSON-DURACAO-ED.
+           MOVE NOTA    TO WRK-JSON-NOTA-ED.
+      *
+           MOVE SPACES TO WRK-JSON-ESC-SRC.
+           MOVE TITULO  TO WRK-JSON-ESC-SRC.
+           PERFORM 0312-ESCAPA-CAMPO.
+           MOVE WRK-JSON-ESC-OUT TO WRK-JSON-TITULO-ESC.
+      *
+           MOVE SPACES TO WRK-JSON-ESC-SRC.
+           MOVE GENERO  TO WRK-JSON-ESC-SRC.
+           PERFORM 0312-ESCAPA-CAMPO.
+           MOVE WRK-JSON-ESC-OUT TO WRK-JSON-GENERO-ESC.
+      *
+           MOVE SPACES TO WRK-JSON-ESC-SRC.
+           MOVE DISTRIB TO WRK-JSON-ESC-SRC.
+           PERFORM 0312-ESCAPA-CAMPO.
+           MOVE WRK-JSON-ESC-OUT TO WRK-JSON-DISTRIB-ESC.
+      *
+           MOVE SPACES TO FIL-JSN.
+           IF WRK-JSON-FIRST EQUAL 'S'
+               MOVE '  {' TO WRK-JSON-PREFIX
+               MOVE 'N' TO WRK-JSON-FIRST
+           ELSE
+               MOVE ' ,{' TO WRK-JSON-PREFIX
+           END-IF.
+      *
+           STRING WRK-JSON-PREFIX DELIMITED BY SIZE
+                  '"CODIGO":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-JSON-CODIGO-ED) DELIMITED BY SIZE
+                  ',"TITULO":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-JSON-TITULO-ESC) DELIMITED BY SIZE
+                  '","GENERO":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-JSON-GENERO-ESC) DELIMITED BY SIZE
+                  '","DURACAO":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-JSON-DURACAO-ED) DELIMITED BY SIZE
+                  ',"DISTRIB":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-JSON-DISTRIB-ESC) DELIMITED BY SIZE
+                  '","NOTA":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-JSON-NOTA-ED) DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+             INTO FIL-JSN.
+      *
+           WRITE FIL-JSN.
+      *
+           READ MOVIES.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0312-ESCAPA-CAMPO SECTION.
+      *    PERCORRE WRK-JSON-ESC-SRC CARACTER A CARACTER MONTANDO
+      *    WRK-JSON-ESC-OUT COM '"' E '\' ESCAPADOS POR UMA BARRA
+      *    INVERTIDA, PARA NAO QUEBRAR O JSON GERADO QUANDO O TITULO,
+      *    GENERO OU DISTRIBUIDORA CONTIVER UM DESSES CARACTERES.
+           MOVE SPACES TO WRK-JSON-ESC-OUT.
+           MOVE 1      TO WRK-JSON-ESC-OUT-IDX.
+           PERFORM VARYING WRK-JSON-ESC-IDX FROM 1 BY 1
+               UNTIL WRK-JSON-ESC-IDX GREATER THAN 30
+               MOVE WRK-JSON-ESC-SRC(WRK-JSON-ESC-IDX:1)
+                   TO WRK-JSON-ESC-CHAR
+               EVALUATE TRUE
+                   WHEN WRK-JSON-ESC-CHAR EQUAL '"'
+                       MOVE '\' TO
+                           WRK-JSON-ESC-OUT(WRK-JSON-ESC-OUT-IDX:1)
+                       ADD 1 TO WRK-JSON-ESC-OUT-IDX
+                       MOVE '"' TO
+                           WRK-JSON-ESC-OUT(WRK-JSON-ESC-OUT-IDX:1)
+                       ADD 1 TO WRK-JSON-ESC-OUT-IDX
+                   WHEN WRK-JSON-ESC-CHAR EQUAL '\'
+                       MOVE '\' TO
+                           WRK-JSON-ESC-OUT(WRK-JSON-ESC-OUT-IDX:1)
+                       ADD 1 TO WRK-JSON-ESC-OUT-IDX
+                       MOVE '\' TO
+                           WRK-JSON-ESC-OUT(WRK-JSON-ESC-OUT-IDX:1)
+                       ADD 1 TO WRK-JSON-ESC-OUT-IDX
+                   WHEN OTHER
+                       MOVE WRK-JSON-ESC-CHAR TO
+                           WRK-JSON-ESC-OUT(WRK-JSON-ESC-OUT-IDX:1)
+                       ADD 1 TO WRK-JSON-ESC-OUT-IDX
+               END-EVALUATE
+           END-PERFORM.
+       0312-ESCAPA-CAMPO-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           MOVE ']' TO FIL-JSN.
+           WRITE FIL-JSN. *> FECHA O ARRAY JSON
+      *
+           MOVE WRK-READ-LINES  TO WRK-READ-LINES-EDIT.
+           MOVE WRK-WRITE-LINES TO WRK-WRITE-LINES-EDIT.
+      *
+           STRING '41ESTATISTICAS: LIDOS ' DELIMITED BY SIZE
+                  WRK-READ-LINES-EDIT DELIMITED BY SIZE
+                  ', GRAVADOS ' DELIMITED BY SIZE
+                  WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+                  INTO WRK-MSG.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES MOVIES-EXP MOVIES-JSN.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-SEQ NOT EQUAL "00"
+               MOVE '48ERRO AO FECHAR ARQUIVO DE SAIDA (CSV).'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-SEQ TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE SAIDA (CSV)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-JSN NOT EQUAL "00"
+               MOVE '48ERRO AO FECHAR ARQUIVO DE SAIDA (JSON).'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-JSN TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE SAIDA (JSON)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'XPVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM XPVIDPRG.
