@@ -0,0 +1,309 @@
+      ******************************************************************
+      * FILE NAME   : INVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : INCLUSION ROUTINE OF VIDEOTECA PROGRAM           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDFCV'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGFC'. *> GENEROS DAT WORKBOOK
+           COPY 'CPVIDBFC'. *> DISTRIBS DAT WORKBOOK
+           COPY 'CPVIDALF'. *> ABEND LOG
+           COPY 'CPVIDLGF'. *> MAINTENANCE AUDIT LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES.
+           COPY 'CPVIDDAT'.
+
+       FD GENEROS.
+           COPY 'CPVIDGDT'.
+
+       FD DISTRIBS.
+           COPY 'CPVIDBDT'.
+
+       FD VIDABEND.
+           COPY 'CPVIDALD'.
+
+       FD VIDLOG.
+           COPY 'CPVIDLGD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> MAIN SCREEN
+           COPY 'CPVIDMNU'. *> MAIN MENU
+           COPY 'CPVIDEDT'. *> EDITION SCREEN
+           COPY 'CPVIDMSG'. *> MESSAGES
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGNW'. *> GENEROS DAT WORKBOOK
+           COPY 'CPVIDBNW'. *> DISTRIBS DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+           COPY 'CPVIDLGW'. *> MAINTENANCE AUDIT LOG
+           COPY 'CPVIDOPW'. *> OPERATOR SESSION
+      *
+       77 WRK-MAX-CODIGO        PIC 9(05) VALUE ZEROES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN'. *> MAIN SCREEN
+           COPY 'SCVIDMNU'. *> MAIN MENU
+           COPY 'SCVIDMSG'. *> MESSAGES
+           COPY 'SCVIDEDT'. *> EDITION SCREEN
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
+                                        OR WRK-CONTINUE EQUAL 'n'.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN I-O MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '46ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O GENEROS.
+      *
+           IF FS-GENEROS NOT EQUAL "00"
+               MOVE '44ERRO AO ABRIR ARQUIVO DE GENEROS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENEROS TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE GENEROS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O DISTRIBS.
+      *
+           IF FS-DISTRIBS NOT EQUAL "00"
+               MOVE '43ERRO AO ABRIR ARQUIVO DE DISTRIBUIDORAS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-DISTRIBS TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DISTRIBUIDORAS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0150-GET-NEXT-CODIGO SECTION.
+      *    VARRE MOVIES.DAT PROCURANDO O MAIOR CODIGO JA CADASTRADO E
+      *    ATRIBUI O PROXIMO NUMERO A CODIGO.
+           MOVE ZEROES TO WRK-MAX-CODIGO.
+           MOVE ZEROES TO CODIGO.
+           START MOVIES KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+      *
+           IF FS-MOVIES EQUAL "00"
+               READ MOVIES NEXT RECORD
+               PERFORM UNTIL FS-MOVIES EQUAL "10"
+                   MOVE CODIGO TO WRK-MAX-CODIGO
+                   READ MOVIES NEXT RECORD
+               END-PERFORM
+           END-IF.
+      *
+           ADD 1 TO WRK-MAX-CODIGO GIVING CODIGO.
+       0150-GET-NEXT-CODIGO-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+           COPY 'CPVIDRVD'. *> VALIDATION EDIT DATA ROUTINE
+           COPY 'CPVIDRVG'. *> VALIDATION OF GENERO AGAINST GENEROS.DAT
+           COPY 'CPVIDRVB'. *> VALIDATION OF DISTRIB AGAINST DISTRIBS.DAT
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+           MOVE "    * * * * INCLUSAO DE FILME * * * *"    TO WRK-TITLE.
+           MOVE "PF3=FIM   TAB=PROX CAMPO   ENTER=CONFIRMA" TO WRK-KEYS.
+           MOVE 9                                           TO WRK-LINE.
+           INITIALIZE REG-FIL.
+           MOVE 'N' TO FAVORITO.
+           MOVE 'D' TO MIDIA.
+           INITIALIZE WRK-MSG.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-MENU.
+           DISPLAY SCREEN-EDIT.
+      *
+      *    CODIGO E ATRIBUIDO AUTOMATICAMENTE (NAO E MAIS DIGITADO).
+           PERFORM 0150-GET-NEXT-CODIGO.
+           DISPLAY SCREEN-EDIT-KEY.
+           ACCEPT  SCREEN-EDIT-DDS.
+      *
+           IF GENERO NOT EQUAL SPACES
+               MOVE GENERO TO GEN-NOME
+               READ GENEROS
+                   INVALID KEY
+                       INITIALIZE WRK-MSG
+                       MOVE '23GENERO NOVO. CADASTRAR (S/N)?'
+                           TO WRK-MSG
+                       DISPLAY SCREEN-CONFIRMATION
+                       ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                       IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+                           WRITE REG-GEN
+                       END-IF
+               END-READ
+           END-IF.
+      *
+           IF DISTRIB NOT EQUAL SPACES
+               MOVE DISTRIB TO DIS-NOME
+               READ DISTRIBS
+                   INVALID KEY
+                       INITIALIZE WRK-MSG
+                       MOVE '17DISTRIB. NOVA. CADASTRAR (S/N)?'
+                           TO WRK-MSG
+                       DISPLAY SCREEN-CONFIRMATION
+                       ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                       IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+                           WRITE REG-DIS
+                       END-IF
+               END-READ
+           END-IF.
+      *
+           COPY 'CPVIDRVR'. *> RANGE CONFIRMATION OF DURACAO
+      *
+           IF WRK-DURACAO-OK EQUAL 'N'
+               INITIALIZE WRK-MSG
+               MOVE '27NOVA INCLUSAO (S/N)?' TO WRK-MSG
+           ELSE
+               PERFORM 0200-VALIDATE-DATA
+               IF WRK-IS-VALID EQUAL 'N'
+                   MOVE WRK-VALID-MESSAGE TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   ACCEPT SCREEN-WAIT
+      *
+                   INITIALIZE WRK-MSG
+                   MOVE '27NOVA INCLUSAO (S/N)?' TO WRK-MSG
+               ELSE
+                   MOVE '41CONFIRMA A INCLUSAO DO FILME (S/N)?'
+                       TO WRK-MSG
+      *
+                   DISPLAY SCREEN-CONFIRMATION
+                   ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                   IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+                       INITIALIZE WRK-MSG
+                       PERFORM 0310-CARIMBA-REGISTRO
+                       WRITE REG-FIL
+                           INVALID KEY
+                               MOVE
+                       '37CODIGO JA EXISTE! NOVA INCLUSAO (S/N)?'
+                                   TO WRK-MSG
+                           NOT INVALID KEY
+                               MOVE
+                '51FILME INCLUIDO COM SUCESSO! NOVA INCLUSAO (S/N)?'
+                                   TO WRK-MSG
+                               PERFORM 0320-GRAVA-LOG
+                       END-WRITE
+                   ELSE
+                       INITIALIZE WRK-MSG
+                       MOVE '27NOVA INCLUSAO (S/N)?'
+                           TO WRK-MSG
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+           MOVE WRK-AWAIT TO WRK-CONTINUE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-CARIMBA-REGISTRO SECTION.
+           COPY 'CPVIDCTS'. *> CARIMBA DATA/HORA DA INCLUSAO
+       0310-CARIMBA-REGISTRO-END. EXIT.
+
+       0320-GRAVA-LOG SECTION.
+           MOVE 'INCLUSAO' TO WRK-LOG-ACAO.
+           COPY 'CPVIDLGP'. *> GRAVA LINHA NO LOG DE AUDITORIA
+       0320-GRAVA-LOG-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE GENEROS.
+      *
+           IF FS-GENEROS NOT EQUAL "00"
+               MOVE '45ERRO AO FECHAR ARQUIVO DE GENEROS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENEROS TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE GENEROS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE DISTRIBS.
+      *
+           IF FS-DISTRIBS NOT EQUAL "00"
+               MOVE '49ERRO AO FECHAR ARQUIVO DE DISTRIBUIDORAS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-DISTRIBS TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE DISTRIBUIDORAS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'INVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM INVIDPRG.
