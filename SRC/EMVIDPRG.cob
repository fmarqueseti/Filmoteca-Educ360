@@ -0,0 +1,297 @@
+      ******************************************************************
+      * FILE NAME   : EMVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : LOAN (EMPRESTIMO) CONTROL ROUTINE OF VIDEOTECA   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDFCV'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDPFC'. *> LOANS DAT WORKBOOK
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES.
+           COPY 'CPVIDDAT'.
+
+       FD LOANS.
+           COPY 'CPVIDPDT'.
+
+       FD VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> MAIN SCREEN
+           COPY 'CPVIDMNU'. *> MAIN MENU
+           COPY 'CPVIDMSG'. *> MESSAGES
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDPNW'. *> LOANS DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       77 WRK-LST-LINE              PIC 9(02) USAGE COMP-3 VALUE 14.
+       77 WRK-LST-COUNT             PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-LST-CONTINUA          PIC X(01) VALUE 'S'.
+       77 WRK-HOJE                  PIC 9(08) VALUE ZEROES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN'. *> MAIN SCREEN
+           COPY 'SCVIDMSG'. *> MESSAGES
+           COPY 'SCVIDEMP'. *> LOAN MAINTENANCE SCREEN
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-OPTION EQUAL '0'.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN I-O MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '46ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O LOANS.
+      *
+           IF FS-LOANS EQUAL "35"
+               OPEN OUTPUT LOANS
+               CLOSE LOANS
+               OPEN I-O LOANS
+           END-IF.
+      *
+           IF FS-LOANS NOT EQUAL "00"
+               MOVE '46ERRO AO ABRIR ARQUIVO DE EMPRESTIMOS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-LOANS TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE EMPRESTIMOS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+           MOVE " * * * * CONTROLE DE EMPRESTIMOS * * * *" TO WRK-TITLE.
+           MOVE "PF3=FIM"                                   TO WRK-KEYS.
+           INITIALIZE WRK-MSG.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-EMPRESTIMO-MENU.
+           ACCEPT  SCREEN-EMPRESTIMO-MENU.
+      *
+           EVALUATE WRK-OPTION
+               WHEN '1' PERFORM 0310-REGISTRAR-EMPRESTIMO
+               WHEN '2' PERFORM 0320-REGISTRAR-DEVOLUCAO
+               WHEN '3' PERFORM 0330-LISTAR-ATRASADOS
+               WHEN '0' CONTINUE
+               WHEN OTHER
+                   INITIALIZE WRK-MSG
+                   MOVE '20OPCAO INVALIDA.' TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   ACCEPT SCREEN-WAIT
+           END-EVALUATE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-REGISTRAR-EMPRESTIMO SECTION.
+           INITIALIZE REG-EMP.
+           INITIALIZE WRK-MSG.
+           DISPLAY SCREEN-EMPRESTIMO-KEY.
+           ACCEPT  SCREEN-EMPRESTIMO-KEY.
+      *
+           MOVE EMP-CODIGO TO CODIGO.
+           READ MOVIES
+               INVALID KEY
+                   MOVE '48FILME NAO LOCALIZADO.' TO WRK-MSG
+               NOT INVALID KEY
+                   READ LOANS
+                       INVALID KEY
+                           PERFORM 0315-GRAVAR-EMPRESTIMO
+                       NOT INVALID KEY
+                           IF EMP-DATA-DEVOLUCAO EQUAL ZEROES
+                               MOVE '28FILME JA EMPRESTADO.' TO WRK-MSG
+                           ELSE
+                               PERFORM 0317-REGRAVAR-EMPRESTIMO
+                           END-IF
+                   END-READ
+           END-READ.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0310-REGISTRAR-EMPRESTIMO-END. EXIT.
+
+       0315-GRAVAR-EMPRESTIMO SECTION.
+           DISPLAY SCREEN-EMPRESTIMO-DADOS.
+           ACCEPT  SCREEN-EMPRESTIMO-DADOS.
+      *
+           MOVE WRK-DATA-SISTEMA TO EMP-DATA-EMPRESTIMO.
+           MOVE ZEROES           TO EMP-DATA-DEVOLUCAO.
+           WRITE REG-EMP.
+      *
+           MOVE '51EMPRESTIMO REGISTRADO COM SUCESSO.' TO WRK-MSG.
+       0315-GRAVAR-EMPRESTIMO-END. EXIT.
+
+       0317-REGRAVAR-EMPRESTIMO SECTION.
+           DISPLAY SCREEN-EMPRESTIMO-DADOS.
+           ACCEPT  SCREEN-EMPRESTIMO-DADOS.
+      *
+           MOVE WRK-DATA-SISTEMA TO EMP-DATA-EMPRESTIMO.
+           MOVE ZEROES           TO EMP-DATA-DEVOLUCAO.
+           REWRITE REG-EMP.
+      *
+           MOVE '51EMPRESTIMO REGISTRADO COM SUCESSO.' TO WRK-MSG.
+       0317-REGRAVAR-EMPRESTIMO-END. EXIT.
+
+       0320-REGISTRAR-DEVOLUCAO SECTION.
+           INITIALIZE WRK-MSG.
+           DISPLAY SCREEN-EMPRESTIMO-KEY.
+           ACCEPT  SCREEN-EMPRESTIMO-KEY.
+      *
+           READ LOANS
+               INVALID KEY
+                   MOVE '48EMPRESTIMO NAO ENCONTRADO.' TO WRK-MSG
+               NOT INVALID KEY
+                   IF EMP-DATA-DEVOLUCAO NOT EQUAL ZEROES
+                       MOVE '28EMPRESTIMO JA FOI DEVOLVIDO.' TO WRK-MSG
+                   ELSE
+                       MOVE WRK-DATA-SISTEMA TO EMP-DATA-DEVOLUCAO
+                       REWRITE REG-EMP
+                       MOVE '51DEVOLUCAO REGISTRADA COM SUCESSO.'
+                           TO WRK-MSG
+                   END-IF
+           END-READ.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0320-REGISTRAR-DEVOLUCAO-END. EXIT.
+
+       0330-LISTAR-ATRASADOS SECTION.
+      *    PAGINA DE 8 EM 8 LINHAS (MESMO LIMITE DE LSVIDPRG), PARA
+      *    NAO ULTRAPASSAR A AREA DE LISTAGEM DA TELA QUANDO HOUVER
+      *    MAIS ATRASADOS DO QUE CABEM DE UMA VEZ.
+           MOVE WRK-DATA-SISTEMA TO WRK-HOJE.
+           MOVE 14               TO WRK-LST-LINE.
+           MOVE ZEROES           TO WRK-LST-COUNT.
+           MOVE 'S'               TO WRK-LST-CONTINUA.
+      *
+           DISPLAY SCREEN-EMPRESTIMO-HEADER.
+      *
+           MOVE ZEROES TO EMP-CODIGO.
+           START LOANS KEY IS NOT LESS THAN EMP-CODIGO
+               INVALID KEY
+                   MOVE '10' TO FS-LOANS
+           END-START.
+      *
+           IF FS-LOANS EQUAL "00"
+               READ LOANS NEXT RECORD
+           END-IF.
+      *
+           PERFORM UNTIL FS-LOANS EQUAL "10"
+                      OR WRK-LST-CONTINUA EQUAL 'N'
+               IF EMP-DATA-DEVOLUCAO EQUAL ZEROES
+              AND EMP-DATA-PREVISTA LESS THAN WRK-HOJE
+                   DISPLAY EMP-CODIGO  AT LINE WRK-LST-LINE COLUMN 02
+                   DISPLAY EMP-TOMADOR AT LINE WRK-LST-LINE COLUMN 10
+                   DISPLAY EMP-DATA-PREVISTA
+                       AT LINE WRK-LST-LINE COLUMN 42
+                   ADD 1 TO WRK-LST-LINE
+                   ADD 1 TO WRK-LST-COUNT
+      *
+                   IF WRK-LST-COUNT EQUAL 8
+                       PERFORM 0335-PAGINA-ATRASADOS
+                   END-IF
+               END-IF
+      *
+               READ LOANS NEXT RECORD
+           END-PERFORM.
+      *
+           IF WRK-LST-CONTINUA EQUAL 'S'
+               MOVE '20FIM DA LISTA.' TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+           END-IF.
+       0330-LISTAR-ATRASADOS-END. EXIT.
+
+       0335-PAGINA-ATRASADOS SECTION.
+      *    A CADA 8 LINHAS MOSTRADAS, PERGUNTA SE CONTINUA A LISTAGEM
+      *    ANTES DE SOBRESCREVER A TELA COM A PROXIMA PAGINA.
+           INITIALIZE WRK-MSG.
+           MOVE '31CONTINUAR LISTANDO (S/N)?' TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+      *
+           IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+               MOVE 14     TO WRK-LST-LINE
+               MOVE ZEROES TO WRK-LST-COUNT
+               DISPLAY SCREEN-EMPRESTIMO-HEADER
+           ELSE
+               MOVE 'N' TO WRK-LST-CONTINUA
+           END-IF.
+       0335-PAGINA-ATRASADOS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE LOANS.
+      *
+           IF FS-LOANS NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE EMPRESTIMOS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-LOANS TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE EMPRESTIMOS.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'EMVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM EMVIDPRG.
