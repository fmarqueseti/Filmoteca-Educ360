@@ -23,6 +23,32 @@
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE  IS SEQUENTIAL
               FILE STATUS  IS FS-MOVIES-SEQ.
+
+           SELECT MOVIES-REJ
+              ASSIGN       TO './dat/MOVIES-REJ.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-REJ.
+
+           SELECT MOVIES-BAK
+              ASSIGN       TO WRK-BACKUP-FILENAME
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-BAK.
+
+           SELECT MOVIES-STA
+              ASSIGN       TO './dat/MOVIES-IMPSTATS.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-STA.
+
+           SELECT MOVIES-CKP
+              ASSIGN       TO './dat/MOVIES-IMP.ckp'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-CKP.
+
+           COPY 'CPVIDALF'. *> ABEND LOG
       *
        DATA DIVISION.
        FILE SECTION.
@@ -32,19 +58,60 @@
 
        FD  MOVIES-IMP.
            01 FIL-IMP          PIC X(200).
+
+       FD  MOVIES-REJ.
+           01 FIL-REJ          PIC X(203).
+
+       FD  MOVIES-BAK
+           RECORDING MODE IS F.
+           01 REG-BAK          PIC X(79).
+
+       FD  MOVIES-STA.
+           01 FIL-STA          PIC X(80).
+
+       FD  MOVIES-CKP.
+           01 FIL-CKP          PIC X(05).
+
+       FD  VIDABEND.
+           COPY 'CPVIDALD'.
       *
        WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> MAIN SCREEN (DATE/TIME FIELDS)
            COPY 'CPVIDMSG'. *> MESSAGES
            COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
            COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
       *
        77 FS-MOVIES-SEQ            PIC X(02).
+       77 FS-MOVIES-REJ            PIC X(02).
+       77 FS-MOVIES-BAK            PIC X(02).
+       77 FS-MOVIES-STA            PIC X(02).
+       77 FS-MOVIES-CKP            PIC X(02).
+       77 WRK-BACKUP-FILENAME      PIC X(40).
+       77 WRK-DELIM-COUNT          PIC 9(02) VALUE ZEROES.
+       77 WRK-CKP-LINE             PIC 9(05) VALUE ZEROES.
+       77 WRK-CKP-TARGET           PIC 9(05) VALUE ZEROES.
+       77 WRK-RESUME-ATIVO         PIC X(01) VALUE 'N'.
+      *
+      *    CAMPOS PARA SUPORTE A CAMPOS ENTRE ASPAS NO CSV (UM TITULO
+      *    QUE CONTENHA ';' PODE SER ESCRITO ENTRE ASPAS NO ARQUIVO).
+       77 WRK-CSV-NORM             PIC X(200).
+       77 WRK-CSV-IDX              PIC 9(03) USAGE COMP-3.
+       77 WRK-CSV-OUT-IDX          PIC 9(03) USAGE COMP-3.
+       77 WRK-CSV-IN-QUOTES        PIC X(01) VALUE 'N'.
+       77 WRK-CSV-CHAR             PIC X(01).
 
        01 WRK-ESTATISTICA.
-           05 WRK-READ-LINES        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-           05 WRK-WRITE-LINES       PIC 9(02) USAGE COMP-3 VALUE ZEROES.
-           05 WRK-READ-LINES-EDIT   PIC Z9  VALUE ZEROES.
-           05 WRK-WRITE-LINES-EDIT  PIC Z9  VALUE ZEROES.
+           05 WRK-READ-LINES        PIC 9(05) USAGE COMP-3
+                                     VALUE ZEROES.
+           05 WRK-WRITE-LINES       PIC 9(05) USAGE COMP-3
+                                     VALUE ZEROES.
+           05 WRK-REJECT-LINES      PIC 9(05) USAGE COMP-3
+                                     VALUE ZEROES.
+           05 WRK-READ-LINES-EDIT   PIC ZZZZ9 VALUE ZEROES.
+           05 WRK-WRITE-LINES-EDIT  PIC ZZZZ9 VALUE ZEROES.
+           05 WRK-REJECT-LINES-EDIT PIC ZZZZ9 VALUE ZEROES.
+           05 WRK-WRITE-LINES-PAD   PIC 9(05) VALUE ZEROES.
       *
        SCREEN SECTION.
            COPY 'SCVIDMSG'. *> MESSAGES
@@ -60,8 +127,26 @@
        0000-MAIN-END. EXIT.
 
        0100-OPEN-DATA SECTION.
-           OPEN INPUT MOVIES-IMP
-                I-O   MOVIES.
+           PERFORM 0110-BACKUP-MOVIES.
+           PERFORM 0115-CHECK-CHECKPOINT.
+      *
+           OPEN INPUT  MOVIES-IMP
+                OUTPUT MOVIES-STA
+                I-O    MOVIES.
+      *
+      *    NUM RESUME, O REJEITADOS.DAT E ABERTO EM EXTEND (AS LINHAS
+      *    REJEITADAS DE ANTES DO ABEND SAO PRESERVADAS); SO E ABERTO
+      *    EM OUTPUT (ZERANDO O ARQUIVO) QUANDO A IMPORTACAO COMECA
+      *    DO INICIO.
+           IF WRK-RESUME-ATIVO EQUAL 'S'
+               OPEN EXTEND MOVIES-REJ
+      *
+               IF FS-MOVIES-REJ EQUAL "05" OR EQUAL "35"
+                   OPEN OUTPUT MOVIES-REJ
+               END-IF
+           ELSE
+               OPEN OUTPUT MOVIES-REJ
+           END-IF.
       *
            IF FS-MOVIES-SEQ NOT EQUAL "00"
                PERFORM 0500-CLOSE-DATA
@@ -75,6 +160,32 @@
                    TO WS-ABEND-MESSAGE
                PERFORM 0600-ROT-ABEND
            END-IF.
+      *
+           IF FS-MOVIES-REJ NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '44ERRO AO ABRIR ARQUIVO DE REJEITADOS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-REJ TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE REJEITADOS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-STA NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '57ERRO AO ABRIR ARQUIVO DE ESTATISTICAS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-STA TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE ESTATISTICAS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
       *
            IF FS-MOVIES NOT EQUAL "00"
                PERFORM 0500-CLOSE-DATA
@@ -89,7 +200,9 @@
                PERFORM 0600-ROT-ABEND
            END-IF.
 
+           MOVE ZEROES TO WRK-CKP-LINE.
            READ MOVIES-IMP. *> HEADER
+           ADD 1 TO WRK-CKP-LINE.
       *
            IF FS-MOVIES NOT EQUAL "00"
                PERFORM 0500-CLOSE-DATA
@@ -104,8 +217,13 @@
                    TO WS-ABEND-MESSAGE
                PERFORM 0600-ROT-ABEND
            END-IF.
+      *
+           IF WRK-RESUME-ATIVO EQUAL 'S'
+               PERFORM 0117-SKIP-PROCESSED-LINES
+           END-IF.
       *
            READ MOVIES-IMP. *> FIRST RECORD LINE
+           ADD 1 TO WRK-CKP-LINE.
       *
            IF FS-MOVIES NOT EQUAL "00"
                PERFORM 0500-CLOSE-DATA
@@ -123,47 +241,245 @@
       *
            INITIALIZE WRK-READ-LINES.
            INITIALIZE WRK-WRITE-LINES.
+           INITIALIZE WRK-REJECT-LINES.
        0100-OPEN-DATA-END. EXIT.
 
+       0115-CHECK-CHECKPOINT SECTION.
+      *    SE UMA IMPORTACAO ANTERIOR FICOU INCOMPLETA (ABEND), PERGUNTA
+      *    SE DEVE RETOMAR A PARTIR DA ULTIMA LINHA GRAVADA COM SUCESSO,
+      *    EM VEZ DE REINICIAR O ARQUIVO CSV DO COMECO.
+           MOVE ZEROES TO WRK-CKP-TARGET.
+           MOVE 'N'    TO WRK-RESUME-ATIVO.
+      *
+           OPEN INPUT MOVIES-CKP.
+      *
+           IF FS-MOVIES-CKP EQUAL "00"
+               READ MOVIES-CKP
+               IF FS-MOVIES-CKP EQUAL "00"
+                   MOVE FIL-CKP TO WRK-CKP-TARGET
+               END-IF
+               CLOSE MOVIES-CKP
+           END-IF.
+      *
+           IF WRK-CKP-TARGET GREATER THAN ZEROES
+               MOVE '24IMPORTACAO ANTERIOR INCOMPLETA. RETOMAR (S/N)?'
+                   TO WRK-MSG
+               DISPLAY SCREEN-CONFIRMATION
+               ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+               IF WRK-AWAIT EQUAL 'S' OR WRK-AWAIT EQUAL 's'
+                   MOVE 'S' TO WRK-RESUME-ATIVO
+               ELSE
+                   MOVE ZEROES TO WRK-CKP-TARGET
+               END-IF
+           END-IF.
+       0115-CHECK-CHECKPOINT-END. EXIT.
+
+       0117-SKIP-PROCESSED-LINES SECTION.
+      *    AVANCA O ARQUIVO CSV ATE A LINHA SEGUINTE A ULTIMA JA
+      *    PROCESSADA NA TENTATIVA ANTERIOR (WRK-CKP-TARGET).
+           PERFORM UNTIL WRK-CKP-LINE NOT LESS THAN WRK-CKP-TARGET
+                      OR FS-MOVIES-SEQ EQUAL "10"
+               READ MOVIES-IMP
+               ADD 1 TO WRK-CKP-LINE
+           END-PERFORM.
+       0117-SKIP-PROCESSED-LINES-END. EXIT.
+
+       0110-BACKUP-MOVIES SECTION.
+      *    BACKS UP MOVIES.DAT TO A DATE-STAMPED COPY BEFORE THE
+      *    IMPORT OPENS IT I-O, SO A BAD IMPORT CAN BE UNDONE.
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+      *
+           STRING './dat/MOVIES-BAK-' DELIMITED BY SIZE
+                  WRK-DATA-AAAA       DELIMITED BY SIZE
+                  WRK-DATA-MM         DELIMITED BY SIZE
+                  WRK-DATA-DD         DELIMITED BY SIZE
+                  '.dat'              DELIMITED BY SIZE
+             INTO WRK-BACKUP-FILENAME.
+      *
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES EQUAL "35"
+      *        NO MOVIES.DAT YET, NOTHING TO BACK UP.
+               CONTINUE
+           ELSE
+               IF FS-MOVIES NOT EQUAL "00"
+                   MOVE '55ERRO AO ABRIR FILMES PARA BACKUP.'
+                       TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   ACCEPT SCREEN-WAIT
+      *
+                   MOVE FS-MOVIES TO WS-ABEND-CODE
+                   MOVE 'ERRO AO ABRIR ARQUIVO DE FILMES PARA BACKUP'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 0600-ROT-ABEND
+               END-IF
+      *
+               OPEN OUTPUT MOVIES-BAK
+      *
+               IF FS-MOVIES-BAK NOT EQUAL "00"
+                   CLOSE MOVIES
+                   MOVE '56ERRO AO ABRIR ARQUIVO DE BACKUP.'
+                       TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   ACCEPT SCREEN-WAIT
+      *
+                   MOVE FS-MOVIES-BAK TO WS-ABEND-CODE
+                   MOVE 'ERRO AO ABRIR ARQUIVO DE BACKUP DE FILMES'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 0600-ROT-ABEND
+               END-IF
+      *
+               READ MOVIES NEXT RECORD
+               PERFORM UNTIL FS-MOVIES EQUAL "10"
+                   MOVE REG-FIL TO REG-BAK
+                   WRITE REG-BAK
+                   READ MOVIES NEXT RECORD
+               END-PERFORM
+      *
+               CLOSE MOVIES-BAK
+               CLOSE MOVIES
+           END-IF.
+       0110-BACKUP-MOVIES-END. EXIT.
+
        0200-VALIDATE-DATA SECTION.
        0200-VALIDATE-DATA-END. EXIT.
 
        0300-PROCESS-DATA SECTION.
            ADD 1 TO WRK-READ-LINES.
       *
-           UNSTRING FIL-IMP DELIMITED BY ";"
-               INTO CODIGO,
-                    TITULO,
-                    GENERO,
-                    DURACAO,
-                    DISTRIB,
-                    NOTA.
+           PERFORM 0305-NORMALIZA-LINHA.
+      *
+      *    CONFERE SE A LINHA TEM EXATAMENTE 5 DELIMITADORES (6 CAMPOS)
+      *    ANTES DE TENTAR O UNSTRING, PARA NAO MAPEAR CAMPOS ERRADOS;
+      *    OS ';' DENTRO DE CAMPOS ENTRE ASPAS JA FORAM NEUTRALIZADOS
+      *    POR 0305-NORMALIZA-LINHA E NAO ENTRAM NESSA CONTAGEM.
+           MOVE ZEROES TO WRK-DELIM-COUNT.
+           INSPECT WRK-CSV-NORM TALLYING WRK-DELIM-COUNT FOR ALL ';'.
       *
-               WRITE REG-FIL.
+           IF WRK-DELIM-COUNT NOT EQUAL 5
+               ADD 1 TO WRK-REJECT-LINES
+               STRING '99' DELIMITED BY SIZE
+                      ';'  DELIMITED BY SIZE
+                      FIL-IMP DELIMITED BY SIZE
+                 INTO FIL-REJ
+               WRITE FIL-REJ
+           ELSE
+               UNSTRING WRK-CSV-NORM DELIMITED BY ";"
+                   INTO CODIGO,
+                        TITULO,
+                        GENERO,
+                        DURACAO,
+                        DISTRIB,
+                        NOTA
+      *
+      *        RESTAURA OS ';' QUE ESTAVAM ENTRE ASPAS NOS CAMPOS DE
+      *        TEXTO, NEUTRALIZADOS POR 0305-NORMALIZA-LINHA.
+               INSPECT TITULO  REPLACING ALL '~' BY ';'
+               INSPECT GENERO  REPLACING ALL '~' BY ';'
+               INSPECT DISTRIB REPLACING ALL '~' BY ';'
+      *
+               MOVE 'N' TO FAVORITO
+               MOVE 'D' TO MIDIA
+      *
+               PERFORM 0310-CARIMBA-REGISTRO
+               WRITE REG-FIL
                IF FS-MOVIES EQUAL "00"
                    ADD 1 TO WRK-WRITE-LINES
-               END-IF.
+               ELSE
+                   ADD 1 TO WRK-REJECT-LINES
+                   STRING FS-MOVIES DELIMITED BY SIZE
+                          ';'       DELIMITED BY SIZE
+                          FIL-IMP   DELIMITED BY SIZE
+                     INTO FIL-REJ
+                   WRITE FIL-REJ
+               END-IF
+           END-IF.
       *
-               READ MOVIES-IMP.
+           PERFORM 0330-SAVE-CHECKPOINT.
+           ADD 1 TO WRK-CKP-LINE.
+           READ MOVIES-IMP.
        0300-PROCESS-DATA-END. EXIT.
 
+       0305-NORMALIZA-LINHA SECTION.
+      *    PERCORRE FIL-IMP CARACTER A CARACTER MONTANDO WRK-CSV-NORM:
+      *    AS ASPAS QUE DELIMITAM UM CAMPO SAO REMOVIDAS E QUALQUER ';'
+      *    ENCONTRADO DENTRO DELAS E TROCADO POR '~' PARA NAO SER
+      *    CONFUNDIDO COM O DELIMITADOR DE CAMPO NA CONTAGEM/UNSTRING.
+           MOVE SPACES TO WRK-CSV-NORM.
+           MOVE 'N'    TO WRK-CSV-IN-QUOTES.
+           MOVE 1      TO WRK-CSV-OUT-IDX.
+      *
+           PERFORM VARYING WRK-CSV-IDX FROM 1 BY 1
+               UNTIL WRK-CSV-IDX GREATER THAN 200
+               MOVE FIL-IMP(WRK-CSV-IDX:1) TO WRK-CSV-CHAR
+      *
+               EVALUATE TRUE
+                   WHEN WRK-CSV-CHAR EQUAL '"'
+                       IF WRK-CSV-IN-QUOTES EQUAL 'S'
+                           MOVE 'N' TO WRK-CSV-IN-QUOTES
+                       ELSE
+                           MOVE 'S' TO WRK-CSV-IN-QUOTES
+                       END-IF
+                   WHEN WRK-CSV-CHAR EQUAL ';'
+                    AND WRK-CSV-IN-QUOTES EQUAL 'S'
+                       MOVE '~' TO WRK-CSV-NORM(WRK-CSV-OUT-IDX:1)
+                       ADD 1 TO WRK-CSV-OUT-IDX
+                   WHEN OTHER
+                       MOVE WRK-CSV-CHAR
+                           TO WRK-CSV-NORM(WRK-CSV-OUT-IDX:1)
+                       ADD 1 TO WRK-CSV-OUT-IDX
+               END-EVALUATE
+           END-PERFORM.
+       0305-NORMALIZA-LINHA-END. EXIT.
+
+       0310-CARIMBA-REGISTRO SECTION.
+           COPY 'CPVIDCTS'. *> CARIMBA DATA/HORA DA IMPORTACAO
+       0310-CARIMBA-REGISTRO-END. EXIT.
+
+       0330-SAVE-CHECKPOINT SECTION.
+      *    GRAVA A LINHA ATUAL DO CSV (INCLUINDO O CABECALHO) PARA QUE
+      *    UMA IMPORTACAO INTERROMPIDA POSSA SER RETOMADA POR 0115.
+           MOVE WRK-CKP-LINE TO FIL-CKP.
+           OPEN OUTPUT MOVIES-CKP.
+           WRITE FIL-CKP.
+           CLOSE MOVIES-CKP.
+       0330-SAVE-CHECKPOINT-END. EXIT.
+
        0400-PRINT-RESULTS SECTION.
-           MOVE WRK-READ-LINES  TO WRK-READ-LINES-EDIT.
-           MOVE WRK-WRITE-LINES TO WRK-WRITE-LINES-EDIT.
+           MOVE WRK-READ-LINES   TO WRK-READ-LINES-EDIT.
+           MOVE WRK-WRITE-LINES  TO WRK-WRITE-LINES-EDIT.
+           MOVE WRK-REJECT-LINES TO WRK-REJECT-LINES-EDIT.
       *
            STRING '41ESTATISTICAS: LIDOS ' DELIMITED BY SIZE
                   WRK-READ-LINES-EDIT DELIMITED BY SIZE
                   ', GRAVADOS ' DELIMITED BY SIZE
                   WRK-WRITE-LINES-EDIT DELIMITED BY SIZE
+                  ', REJEITADOS ' DELIMITED BY SIZE
+                  WRK-REJECT-LINES-EDIT DELIMITED BY SIZE
                   '.' DELIMITED BY SIZE
                   INTO WRK-MSG.
       *
            DISPLAY SCREEN-MSG.
            ACCEPT SCREEN-WAIT.
+      *
+      *    GRAVA AS ESTATISTICAS DESTA IMPORTACAO PARA A UTILITY DE
+      *    RECONCILIACAO DE REGISTROS (CTVIDPRG) COMPARAR COM O TOTAL
+      *    REAL DE MOVIES.DAT.
+           MOVE WRK-WRITE-LINES TO WRK-WRITE-LINES-PAD.
+           STRING 'GRAVADOS;' DELIMITED BY SIZE
+                  WRK-WRITE-LINES-PAD DELIMITED BY SIZE
+             INTO FIL-STA.
+           WRITE FIL-STA.
+      *
+      *    IMPORTACAO CONCLUIDA COM SUCESSO: LIMPA O CHECKPOINT PARA
+      *    QUE A PROXIMA EXECUCAO NAO OFERECA UMA RETOMADA INDEVIDA.
+           MOVE ZEROES TO WRK-CKP-LINE.
+           PERFORM 0330-SAVE-CHECKPOINT.
        0400-PRINT-RESULTS-END. EXIT.
 
        0500-CLOSE-DATA SECTION.
-           CLOSE MOVIES-IMP MOVIES.
+           CLOSE MOVIES-IMP MOVIES-REJ MOVIES-STA MOVIES.
       *
            IF FS-MOVIES-SEQ NOT EQUAL "00"
                PERFORM 0500-CLOSE-DATA
@@ -177,6 +493,30 @@
                    TO WS-ABEND-MESSAGE
                PERFORM 0600-ROT-ABEND
            END-IF.
+      *
+           IF FS-MOVIES-REJ NOT EQUAL "00"
+               MOVE '48ERRO AO FECHAR ARQUIVO DE REJEITADOS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-REJ TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE REJEITADOS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-STA NOT EQUAL "00"
+               MOVE '58ERRO AO FECHAR ARQUIVO DE ESTATISTICAS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-STA TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE ESTATISTICAS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
       *
            IF FS-MOVIES NOT EQUAL "00"
                MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
@@ -193,6 +533,7 @@
        0500-CLOSE-DATA-END. EXIT.
 
        0600-ROT-ABEND SECTION.
+           MOVE 'IMVIDPRG' TO WS-ABEND-PROGRAM.
            COPY 'CPVIDRAB'. *> ABEND ROUTINE.
       *
            PERFORM 0700-END-PROGRAM.
