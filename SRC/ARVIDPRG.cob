@@ -0,0 +1,295 @@
+      ******************************************************************
+      * FILE NAME   : ARVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : NIGHTLY ARCHIVE ROUTINE OF VIDEOTECA PROGRAM     *
+      *               (UNATTENDED BATCH: DATED CATALOG DUMP + DATED    *
+      *               RAW COPY OF MOVIES.DAT FOR DISASTER RECOVERY)    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT MOVIES-REL
+              ASSIGN       TO WRK-REPORT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-REL.
+      *
+           SELECT MOVIES-BAK
+              ASSIGN       TO WRK-BACKUP-FILENAME
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-BAK.
+      *
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT'.
+
+       FD  MOVIES-REL.
+           01 FIL-REL          PIC X(132).
+
+       FD  MOVIES-BAK
+           RECORDING MODE IS F.
+           01 REG-BAK          PIC X(79).
+
+       FD  VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> TITLE / KEYS / CLOCK (DATE/TIME FIELDS)
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       77 FS-MOVIES-REL            PIC X(02).
+       77 FS-MOVIES-BAK            PIC X(02).
+      *
+       77 WRK-REPORT-FILENAME      PIC X(40).
+       77 WRK-BACKUP-FILENAME      PIC X(40).
+      *
+       77 WRK-REL-LINHA            PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-REL-MAXLINHAS        PIC 9(02) VALUE 20.
+       77 WRK-REL-PAGINA           PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-REL-PAGINA-EDIT      PIC ZZ9   VALUE ZEROES.
+      *
+       01 WRK-ESTATISTICA.
+           05 WRK-TOT-LIDOS         PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-ARQUIVADOS    PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-DURACAO       PIC 9(07) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-NOTA          PIC 9(07) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-MEDIA-NOTA        PIC 9(03)V9(02) USAGE COMP-3
+                                     VALUE ZEROES.
+      *
+           05 WRK-TOT-ARQUIVADOS-EDIT PIC ZZZZ9      VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+      *
+           STRING './dat/MOVIES-ARC-' DELIMITED BY SIZE
+                  WRK-DATA-AAAA       DELIMITED BY SIZE
+                  WRK-DATA-MM         DELIMITED BY SIZE
+                  WRK-DATA-DD         DELIMITED BY SIZE
+                  '.prt'              DELIMITED BY SIZE
+             INTO WRK-REPORT-FILENAME.
+      *
+           STRING './dat/MOVIES-ARC-' DELIMITED BY SIZE
+                  WRK-DATA-AAAA       DELIMITED BY SIZE
+                  WRK-DATA-MM         DELIMITED BY SIZE
+                  WRK-DATA-DD         DELIMITED BY SIZE
+                  '.dat'              DELIMITED BY SIZE
+             INTO WRK-BACKUP-FILENAME.
+      *
+           OPEN INPUT  MOVIES
+                OUTPUT MOVIES-REL
+                OUTPUT MOVIES-BAK.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               DISPLAY 'ARVIDPRG: ERRO AO ABRIR ARQUIVO DE FILMES.'
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-REL NOT EQUAL "00"
+               DISPLAY 'ARVIDPRG: ERRO AO ABRIR ARQUIVO DE RELATORIO.'
+      *
+               MOVE FS-MOVIES-REL TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE RELATORIO DE ARQUIVO'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-BAK NOT EQUAL "00"
+               DISPLAY 'ARVIDPRG: ERRO AO ABRIR ARQUIVO DE BACKUP.'
+      *
+               MOVE FS-MOVIES-BAK TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE BACKUP DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           PERFORM 0310-IMPRIME-CABECALHO.
+      *
+           READ MOVIES. *> FIRST RECORD.
+      *
+           INITIALIZE WRK-ESTATISTICA.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-TOT-LIDOS.
+      *
+           IF WRK-REL-LINHA GREATER THAN OR EQUAL WRK-REL-MAXLINHAS
+               PERFORM 0310-IMPRIME-CABECALHO
+           END-IF.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING CODIGO  DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  TITULO  DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  GENERO  DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  DURACAO DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  DISTRIB DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  NOTA    DELIMITED BY SIZE
+             INTO FIL-REL.
+      *
+           WRITE FIL-REL.
+           MOVE REG-FIL TO REG-BAK.
+           WRITE REG-BAK.
+      *
+           IF FS-MOVIES-REL EQUAL "00" AND FS-MOVIES-BAK EQUAL "00"
+               ADD 1 TO WRK-TOT-ARQUIVADOS
+               ADD 1 TO WRK-REL-LINHA
+               ADD DURACAO TO WRK-TOT-DURACAO
+               ADD NOTA    TO WRK-TOT-NOTA
+           END-IF.
+      *
+           READ MOVIES.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-IMPRIME-CABECALHO SECTION.
+           ADD 1 TO WRK-REL-PAGINA.
+           MOVE WRK-REL-PAGINA TO WRK-REL-PAGINA-EDIT.
+           MOVE ZEROES TO WRK-REL-LINHA.
+      *
+           IF WRK-REL-PAGINA GREATER THAN 1
+               MOVE SPACES TO FIL-REL
+               WRITE FIL-REL BEFORE ADVANCING PAGE
+           END-IF.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING 'VIDEOTECA - ARQUIVO NOTURNO DO CATALOGO DE FILMES'
+                       DELIMITED BY SIZE
+                  '     PAGINA: ' DELIMITED BY SIZE
+                  WRK-REL-PAGINA-EDIT DELIMITED BY SIZE
+             INTO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING 'EMISSAO: ' DELIMITED BY SIZE
+                  WRK-DATA-EDIT-DD  DELIMITED BY SIZE
+                  '/'               DELIMITED BY SIZE
+                  WRK-DATA-EDIT-MM  DELIMITED BY SIZE
+                  '/'               DELIMITED BY SIZE
+                  WRK-DATA-EDIT-AAAA DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  WRK-HORA-EDIT-HH  DELIMITED BY SIZE
+                  ':'               DELIMITED BY SIZE
+                  WRK-HORA-EDIT-MM  DELIMITED BY SIZE
+             INTO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE SPACES TO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE
+           'CODIGO TITULO                         GENERO   DUR DISTRIB'
+               TO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE
+           '------ ------------------------------ -------- --- ------'
+               TO FIL-REL.
+           WRITE FIL-REL.
+       0310-IMPRIME-CABECALHO-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           IF WRK-TOT-ARQUIVADOS GREATER THAN ZEROES
+               COMPUTE WRK-MEDIA-NOTA ROUNDED =
+                   WRK-TOT-NOTA / WRK-TOT-ARQUIVADOS
+           ELSE
+               MOVE ZEROES TO WRK-MEDIA-NOTA
+           END-IF.
+      *
+           MOVE WRK-TOT-ARQUIVADOS TO WRK-TOT-ARQUIVADOS-EDIT.
+      *
+           MOVE SPACES TO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING 'TOTAL DE FILMES ARQUIVADOS.: ' DELIMITED BY SIZE
+                  WRK-TOT-ARQUIVADOS-EDIT DELIMITED BY SIZE
+             INTO FIL-REL.
+           WRITE FIL-REL.
+      *
+           DISPLAY 'ARVIDPRG: ARQUIVO NOTURNO CONCLUIDO. FILMES: '
+                   WRK-TOT-ARQUIVADOS-EDIT
+                   ' RELATORIO: ' WRK-REPORT-FILENAME
+                   ' BACKUP: ' WRK-BACKUP-FILENAME.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES MOVIES-REL MOVIES-BAK.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               DISPLAY 'ARVIDPRG: ERRO AO FECHAR ARQUIVO DE FILMES.'
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-REL NOT EQUAL "00"
+               DISPLAY 'ARVIDPRG: ERRO AO FECHAR ARQUIVO DE RELATORIO.'
+      *
+               MOVE FS-MOVIES-REL TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE RELATORIO'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-BAK NOT EQUAL "00"
+               DISPLAY 'ARVIDPRG: ERRO AO FECHAR ARQUIVO DE BACKUP.'
+      *
+               MOVE FS-MOVIES-BAK TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE BACKUP DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'ARVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM ARVIDPRG.
