@@ -0,0 +1,346 @@
+      ******************************************************************
+      * FILE NAME   : BMVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : BATCH MAINTENANCE (EXCLUSION/UPDATE BY CRITERIA) *
+      *               ROUTINE OF VIDEOTECA PROGRAM                     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BMVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDFCV'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGFC'. *> GENEROS DAT WORKBOOK
+           COPY 'CPVIDALF'. *> ABEND LOG
+           COPY 'CPVIDLGF'. *> MAINTENANCE AUDIT LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES.
+           COPY 'CPVIDDAT'.
+
+       FD GENEROS.
+           COPY 'CPVIDGDT'.
+
+       FD VIDABEND.
+           COPY 'CPVIDALD'.
+
+       FD VIDLOG.
+           COPY 'CPVIDLGD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> MAIN SCREEN
+           COPY 'CPVIDMSG'. *> MESSAGES
+           COPY 'CPVIDBLW'. *> BATCH MAINTENANCE CRITERIA
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGNW'. *> GENEROS DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+           COPY 'CPVIDLGW'. *> MAINTENANCE AUDIT LOG
+           COPY 'CPVIDOPW'. *> OPERATOR SESSION
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN'. *> MAIN SCREEN
+           COPY 'SCVIDMSG'. *> MESSAGES
+           COPY 'SCVIDBLK'. *> BATCH MAINTENANCE CRITERIA ENTRY
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+      *     PERFORM 0200-VALIDATE-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
+                                        OR WRK-CONTINUE EQUAL 'n'.
+      *     PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN I-O MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '46ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O GENEROS.
+      *
+           IF FS-GENEROS NOT EQUAL "00"
+               MOVE '44ERRO AO ABRIR ARQUIVO DE GENEROS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENEROS TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE GENEROS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           MOVE "    * * * * MANUTENCAO EM LOTE * * * *"   TO WRK-TITLE.
+           MOVE "PF3=FIM   TAB=PROX CAMPO   ENTER=CONFIRMA" TO WRK-KEYS.
+      *
+           INITIALIZE WRK-BLOCO-CRITERIO.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-BLOCO-CRIT.
+           ACCEPT SCREEN-BLOCO-CRIT.
+      *
+           IF WRK-BLK-GENERO EQUAL SPACES
+          AND WRK-BLK-NOTA-LIMIAR EQUAL ZEROES
+               INITIALIZE WRK-MSG
+               MOVE
+          '20INFORME GENERO OU NOTA MAXIMA! NOVA OPERACAO (S/N)?'
+                   TO WRK-MSG
+           ELSE
+               IF WRK-BLK-ACAO NOT EQUAL 'E' AND NOT EQUAL 'e'
+              AND WRK-BLK-ACAO NOT EQUAL 'A' AND NOT EQUAL 'a'
+                   INITIALIZE WRK-MSG
+                   MOVE '20ACAO INVALIDA! NOVA OPERACAO (S/N)?'
+                       TO WRK-MSG
+               ELSE
+                   IF (WRK-BLK-ACAO EQUAL 'A' OR EQUAL 'a')
+                  AND WRK-BLK-GENERO-NOVO EQUAL SPACES
+                       INITIALIZE WRK-MSG
+                       MOVE
+                 '20INFORME O NOVO GENERO! NOVA OPERACAO (S/N)?'
+                           TO WRK-MSG
+                   ELSE
+                       MOVE 'S' TO WRK-BLK-GENERO-VALIDO
+                       IF WRK-BLK-ACAO EQUAL 'A' OR EQUAL 'a'
+                           PERFORM 0314-VALIDA-GENERO-NOVO
+                       END-IF
+      *
+                       IF WRK-BLK-GENERO-VALIDO EQUAL 'S'
+                           PERFORM 0310-CONTA-CANDIDATOS
+                           PERFORM 0320-CONFIRMA-E-APLICA
+                       ELSE
+                           INITIALIZE WRK-MSG
+                           MOVE
+                  '27NENHUMA ALTERACAO APLICADA. NOVA OPERACAO (S/N)?'
+                               TO WRK-MSG
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+           MOVE WRK-AWAIT TO WRK-CONTINUE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-CONTA-CANDIDATOS SECTION.
+      *    PRIMEIRA PASSADA: SO CONTA OS REGISTROS QUE BATEM COM O
+      *    CRITERIO INFORMADO, SEM ALTERAR NADA, PARA MOSTRAR AO
+      *    OPERADOR ANTES DE CONFIRMAR A APLICACAO.
+           MOVE ZEROES TO WRK-BLK-CONTAGEM.
+           MOVE ZEROES TO CODIGO.
+           START MOVIES KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+      *
+           IF FS-MOVIES EQUAL "00"
+               READ MOVIES NEXT RECORD
+               PERFORM UNTIL FS-MOVIES EQUAL "10"
+                   PERFORM 0312-VERIFICA-CRITERIO
+                   IF WRK-BLK-CASA EQUAL 'S'
+                       ADD 1 TO WRK-BLK-CONTAGEM
+                   END-IF
+                   READ MOVIES NEXT RECORD
+               END-PERFORM
+           END-IF.
+       0310-CONTA-CANDIDATOS-END. EXIT.
+
+       0312-VERIFICA-CRITERIO SECTION.
+      *    UM REGISTRO BATE QUANDO ATENDE A TODOS OS CRITERIOS
+      *    INFORMADOS (GENERO E/OU NOTA MAXIMA); CRITERIO EM BRANCO
+      *    OU ZERO E IGNORADO.
+           MOVE 'S' TO WRK-BLK-CASA.
+      *
+           IF WRK-BLK-GENERO NOT EQUAL SPACES
+          AND GENERO NOT EQUAL WRK-BLK-GENERO
+               MOVE 'N' TO WRK-BLK-CASA
+           END-IF.
+      *
+           IF WRK-BLK-NOTA-LIMIAR NOT EQUAL ZEROES
+          AND NOTA GREATER THAN WRK-BLK-NOTA-LIMIAR
+               MOVE 'N' TO WRK-BLK-CASA
+           END-IF.
+       0312-VERIFICA-CRITERIO-END. EXIT.
+
+       0314-VALIDA-GENERO-NOVO SECTION.
+      *    VALIDA O NOVO GENERO UMA UNICA VEZ, ANTES DA CONTAGEM E DA
+      *    APLICACAO EM LOTE, PARA NAO GRAVAR UM GENERO FORA DA LISTA
+      *    CONTROLADA EM GENEROS.DAT (MESMO CRITERIO DE ALVIDPRG).
+           MOVE WRK-BLK-GENERO-NOVO TO GEN-NOME.
+           READ GENEROS
+               INVALID KEY
+                   INITIALIZE WRK-MSG
+                   MOVE '23GENERO NOVO. CADASTRAR (S/N)?'
+                       TO WRK-MSG
+                   DISPLAY SCREEN-CONFIRMATION
+                   ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                   IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+                       WRITE REG-GEN
+                       MOVE 'S' TO WRK-BLK-GENERO-VALIDO
+                   ELSE
+                       MOVE 'N' TO WRK-BLK-GENERO-VALIDO
+                   END-IF
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-BLK-GENERO-VALIDO
+           END-READ.
+       0314-VALIDA-GENERO-NOVO-END. EXIT.
+
+       0320-CONFIRMA-E-APLICA SECTION.
+           INITIALIZE WRK-MSG.
+           MOVE WRK-BLK-CONTAGEM TO WRK-BLK-CONTAGEM-EDIT.
+      *
+           IF WRK-BLK-CONTAGEM EQUAL ZEROES
+               MOVE
+          '20NENHUM FILME ATENDE O CRITERIO. NOVA OPERACAO (S/N)?'
+                   TO WRK-MSG
+           ELSE
+               STRING '02CONFIRMA A OPERACAO EM '
+                          DELIMITED BY SIZE
+                      WRK-BLK-CONTAGEM-EDIT DELIMITED BY SIZE
+                      ' FILME(S) (S/N)?' DELIMITED BY SIZE
+                 INTO WRK-MSG
+               DISPLAY SCREEN-CONFIRMATION
+               ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+               IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+                   PERFORM 0330-APLICA-LOTE
+                   INITIALIZE WRK-MSG
+                   MOVE WRK-BLK-APLICADOS TO WRK-BLK-APLICADOS-EDIT
+                   STRING '54OPERACAO CONCLUIDA. FILMES AFETADOS: '
+                              DELIMITED BY SIZE
+                          WRK-BLK-APLICADOS-EDIT DELIMITED BY SIZE
+                          '. NOVA OPERACAO (S/N)?' DELIMITED BY SIZE
+                     INTO WRK-MSG
+               ELSE
+                   INITIALIZE WRK-MSG
+                   MOVE
+              '27NENHUMA ALTERACAO APLICADA. NOVA OPERACAO (S/N)?'
+                       TO WRK-MSG
+               END-IF
+           END-IF.
+       0320-CONFIRMA-E-APLICA-END. EXIT.
+
+       0330-APLICA-LOTE SECTION.
+      *    SEGUNDA PASSADA: SO AGORA, APOS A CONFIRMACAO, O CRITERIO E
+      *    REAPLICADO E OS REGISTROS QUE BATEM SAO REALMENTE EXCLUIDOS
+      *    OU ALTERADOS (GENERO RECLASSIFICADO).
+           MOVE ZEROES TO WRK-BLK-APLICADOS.
+           MOVE ZEROES TO CODIGO.
+           START MOVIES KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+      *
+           IF FS-MOVIES EQUAL "00"
+               READ MOVIES NEXT RECORD
+               PERFORM UNTIL FS-MOVIES EQUAL "10"
+                   PERFORM 0312-VERIFICA-CRITERIO
+                   IF WRK-BLK-CASA EQUAL 'S'
+                       IF WRK-BLK-ACAO EQUAL 'E' OR EQUAL 'e'
+                           DELETE MOVIES
+                               NOT INVALID KEY
+                                   ADD 1 TO WRK-BLK-APLICADOS
+                                   PERFORM 0332-GRAVA-LOG-EXCLUSAO
+                           END-DELETE
+                       ELSE
+                           MOVE WRK-BLK-GENERO-NOVO TO GENERO
+                           PERFORM 0334-CARIMBA-REGISTRO
+                           REWRITE REG-FIL
+                               NOT INVALID KEY
+                                   ADD 1 TO WRK-BLK-APLICADOS
+                                   PERFORM 0336-GRAVA-LOG-ALTERACAO
+                           END-REWRITE
+                       END-IF
+                   END-IF
+                   READ MOVIES NEXT RECORD
+               END-PERFORM
+           END-IF.
+       0330-APLICA-LOTE-END. EXIT.
+
+       0332-GRAVA-LOG-EXCLUSAO SECTION.
+           MOVE 'LOTE-EXC' TO WRK-LOG-ACAO.
+           COPY 'CPVIDLGP'. *> GRAVA LINHA NO LOG DE AUDITORIA
+       0332-GRAVA-LOG-EXCLUSAO-END. EXIT.
+
+       0334-CARIMBA-REGISTRO SECTION.
+           COPY 'CPVIDCTS'. *> CARIMBA DATA/HORA DA ALTERACAO
+       0334-CARIMBA-REGISTRO-END. EXIT.
+
+       0336-GRAVA-LOG-ALTERACAO SECTION.
+           MOVE 'LOTE-ALT' TO WRK-LOG-ACAO.
+           COPY 'CPVIDLGP'. *> GRAVA LINHA NO LOG DE AUDITORIA
+       0336-GRAVA-LOG-ALTERACAO-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE GENEROS.
+      *
+           IF FS-GENEROS NOT EQUAL "00"
+               MOVE '45ERRO AO FECHAR ARQUIVO DE GENEROS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENEROS TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE GENEROS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'BMVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM BMVIDPRG.
