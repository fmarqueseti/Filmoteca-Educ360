@@ -17,11 +17,27 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'CPVIDFCV'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGFC'. *> GENEROS DAT WORKBOOK
+           COPY 'CPVIDBFC'. *> DISTRIBS DAT WORKBOOK
+           COPY 'CPVIDALF'. *> ABEND LOG
+           COPY 'CPVIDLGF'. *> MAINTENANCE AUDIT LOG
       *
        DATA DIVISION.
        FILE SECTION.
        FD MOVIES.
            COPY 'CPVIDDAT'.
+
+       FD GENEROS.
+           COPY 'CPVIDGDT'.
+
+       FD DISTRIBS.
+           COPY 'CPVIDBDT'.
+
+       FD VIDABEND.
+           COPY 'CPVIDALD'.
+
+       FD VIDLOG.
+           COPY 'CPVIDLGD'.
       *
        WORKING-STORAGE SECTION.
            COPY 'CPVIDMAN'. *> MAIN SCREEN
@@ -29,7 +45,12 @@
            COPY 'CPVIDEDT'. *> EDITION SCREEN
            COPY 'CPVIDMSG'. *> MESSAGES
            COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGNW'. *> GENEROS DAT WORKBOOK
+           COPY 'CPVIDBNW'. *> DISTRIBS DAT WORKBOOK
            COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+           COPY 'CPVIDLGW'. *> MAINTENANCE AUDIT LOG
+           COPY 'CPVIDOPW'. *> OPERATOR SESSION
       *
        SCREEN SECTION.
            COPY 'SCVIDMAN'. *> MAIN SCREEN
@@ -60,10 +81,40 @@
                    TO WS-ABEND-MESSAGE
                PERFORM 0600-ROT-ABEND
            END-IF.
+      *
+           OPEN I-O GENEROS.
+      *
+           IF FS-GENEROS NOT EQUAL "00"
+               MOVE '44ERRO AO ABRIR ARQUIVO DE GENEROS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENEROS TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE GENEROS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O DISTRIBS.
+      *
+           IF FS-DISTRIBS NOT EQUAL "00"
+               MOVE '43ERRO AO ABRIR ARQUIVO DE DISTRIBUIDORAS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-DISTRIBS TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DISTRIBUIDORAS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
        0100-OPEN-DATA-END. EXIT.
 
        0200-VALIDATE-DATA SECTION.
            COPY 'CPVIDRVD'. *> VALIDATION EDIT DATA ROUTINE
+           COPY 'CPVIDRVG'. *> VALIDATION OF GENERO AGAINST GENEROS.DAT
+           COPY 'CPVIDRVB'. *> VALIDATION OF DISTRIB AGAINST DISTRIBS.DAT
        0200-VALIDATE-DATA-END. EXIT.
 
        0300-PROCESS-DATA SECTION.
@@ -77,56 +128,184 @@
            DISPLAY SCREEN-MAIN.
            DISPLAY SCREEN-MENU.
            DISPLAY SCREEN-EDIT.
-           ACCEPT  SCREEN-EDIT-KEY.
-
-           READ MOVIES
-               INVALID KEY
-                   MOVE '48FILME NAO LOCALIZADO! NOVA CONSULTA (S/N)?'
+      *
+           INITIALIZE WRK-MSG.
+           MOVE '27BUSCAR POR TITULO (S/N)?' TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+           MOVE WRK-AWAIT TO WRK-BUSCA-TITULO.
+      *
+           IF WRK-BUSCA-TITULO EQUAL 'S' OR EQUAL 's'
+               INITIALIZE TITULO
+               ACCEPT SCREEN-EDIT-KEY-TITULO
+               READ MOVIES KEY IS TITULO
+                   INVALID KEY
+                       MOVE
+                       '48FILME NAO LOCALIZADO! NOVA CONSULTA (S/N)?'
+                           TO WRK-MSG
+                   NOT INVALID KEY
+                       PERFORM 0310-PROCESSA-ALTERACAO
+               END-READ
+           ELSE
+               ACCEPT SCREEN-EDIT-KEY
+               IF CODIGO EQUAL ZEROES
+                   MOVE '20CODIGO INVALIDO! NOVA CONSULTA (S/N)?'
                        TO WRK-MSG
-               NOT INVALID KEY
-                   ACCEPT  SCREEN-EDIT-DDS
+               ELSE
+                   READ MOVIES
+                       INVALID KEY
+                           MOVE
+                       '48FILME NAO LOCALIZADO! NOVA CONSULTA (S/N)?'
+                               TO WRK-MSG
+                       NOT INVALID KEY
+                           PERFORM 0310-PROCESSA-ALTERACAO
+                   END-READ
+               END-IF
+           END-IF.
+      *
+           IF WRK-IS-VALID NOT EQUAL 'N'
+               DISPLAY SCREEN-CONFIRMATION
+               ACCEPT SCREEN-CONFIRMATION-WAIT
+               MOVE WRK-AWAIT TO WRK-CONTINUE
+           END-IF.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-PROCESSA-ALTERACAO SECTION.
+      *    GUARDA O CARIMBO DE DATA/HORA LIDO PARA O CONTROLE DE
+      *    BLOQUEIO OTIMISTA, ANTES QUE A TELA SOBRESCREVA O REGISTRO.
+           MOVE VID-ULT-ATUALIZACAO TO WRK-VID-TIMESTAMP-LIDO.
       *
-                   PERFORM 0200-VALIDATE-DATA
-                   IF WRK-IS-VALID EQUALS 'N'
-                       MOVE WRK-VALID-MESSAGE TO WRK-MSG
-                       DISPLAY SCREEN-MSG
-                       ACCEPT SCREEN-WAIT
+           ACCEPT  SCREEN-EDIT-DDS.
       *
+           IF GENERO NOT EQUAL SPACES
+               MOVE GENERO TO GEN-NOME
+               READ GENEROS
+                   INVALID KEY
                        INITIALIZE WRK-MSG
-                       MOVE '27NOVO CADASTRO (S/N)?' TO WRK-MSG
-                   ELSE
-                       MOVE '42CONFIRMA A GRAVACAO DO FILME (S/N)?'
+                       MOVE '23GENERO NOVO. CADASTRAR (S/N)?'
+                           TO WRK-MSG
+                       DISPLAY SCREEN-CONFIRMATION
+                       ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                       IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+                           WRITE REG-GEN
+                       END-IF
+               END-READ
+           END-IF.
+      *
+           IF DISTRIB NOT EQUAL SPACES
+               MOVE DISTRIB TO DIS-NOME
+               READ DISTRIBS
+                   INVALID KEY
+                       INITIALIZE WRK-MSG
+                       MOVE '17DISTRIB. NOVA. CADASTRAR (S/N)?'
                            TO WRK-MSG
+                       DISPLAY SCREEN-CONFIRMATION
+                       ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                       IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+                           WRITE REG-DIS
+                       END-IF
+               END-READ
+           END-IF.
       *
-                           DISPLAY SCREEN-CONFIRMATION
-                           ACCEPT SCREEN-CONFIRMATION-WAIT
+      *    RANGE CONFIRMATION OF DURACAO (INLINE: A COPY'S
+      *    TERMINATING PERIOD WOULD CLOSE THIS SECTION'S SCOPE).
+           MOVE 'S' TO WRK-DURACAO-OK.
+           IF DURACAO GREATER THAN 400
+               INITIALIZE WRK-MSG
+               MOVE '27DURACAO ALTA (>400MIN). CONFIRMA (S/N)?'
+                   TO WRK-MSG
+               DISPLAY SCREEN-CONFIRMATION
+               ACCEPT SCREEN-CONFIRMATION-WAIT
       *
-                           IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+               IF WRK-AWAIT NOT EQUAL 'S'
+              AND WRK-AWAIT NOT EQUAL 's'
+                   MOVE 'N' TO WRK-DURACAO-OK
+               END-IF
+           END-IF.
+      *
+           IF WRK-DURACAO-OK EQUAL 'N'
+               INITIALIZE WRK-MSG
+               MOVE '27NOVO CADASTRO (S/N)?' TO WRK-MSG
+           ELSE
+               PERFORM 0200-VALIDATE-DATA
+               IF WRK-IS-VALID EQUAL 'N'
+                   MOVE WRK-VALID-MESSAGE TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   ACCEPT SCREEN-WAIT
+      *
+                   INITIALIZE WRK-MSG
+                   MOVE '27NOVO CADASTRO (S/N)?' TO WRK-MSG
+               ELSE
+                   MOVE '42CONFIRMA A GRAVACAO DO FILME (S/N)?'
+                       TO WRK-MSG
+      *
+                   DISPLAY SCREEN-CONFIRMATION
+                   ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+                   IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+                       PERFORM 0320-VERIFICA-BLOQUEIO
+                       IF WRK-LOCK-OK EQUAL 'N'
+                           INITIALIZE WRK-MSG
+                           MOVE
+              '42FILME ALTERADO POR OUTRO. NOVO CADASTRO (S/N)?'
+                               TO WRK-MSG
+                       ELSE
                            INITIALIZE WRK-MSG
                            REWRITE REG-FIL
                                INVALID KEY
                                    MOVE
-                               '42ERRO AO ALTERAR! NOVO CADASTRO (S/N)?'
+                       '42ERRO AO ALTERAR! NOVO CADASTRO (S/N)?'
                                    TO WRK-MSG
                                NOT INVALID KEY
                                    MOVE
-                    '54FILME ALTERADO COM SUCESSO! NOVO CADASTRO (S/N)?'
+            '54FILME ALTERADO COM SUCESSO! NOVO CADASTRO (S/N)?'
                                    TO WRK-MSG
+                                   PERFORM 0340-GRAVA-LOG
                            END-REWRITE
-                       ELSE
-                           INITIALIZE WRK-MSG
-                           MOVE '27NOVO CADASTRO (S/N)?'
-                           TO WRK-MSG
                        END-IF
+                   ELSE
+                       INITIALIZE WRK-MSG
+                       MOVE '27NOVO CADASTRO (S/N)?'
+                           TO WRK-MSG
+                   END-IF
+               END-IF
+           END-IF.
+       0310-PROCESSA-ALTERACAO-END. EXIT.
+
+       0320-VERIFICA-BLOQUEIO SECTION.
+      *    RELE O REGISTRO PELA CODIGO PARA CONFERIR SE O CARIMBO DE
+      *    DATA/HORA AINDA E O MESMO QUE FOI LIDO NO INICIO DA EDICAO.
+      *    SE FOR, RESTAURA OS CAMPOS EDITADOS E CARIMBA DE NOVO ANTES
+      *    DA REWRITE; SE NAO FOR, OUTRO USUARIO JA ALTEROU O FILME.
+           MOVE REG-FIL TO WRK-REG-FIL-SALVO.
+           MOVE 'S' TO WRK-LOCK-OK.
+      *
+           READ MOVIES
+               INVALID KEY
+                   MOVE 'N' TO WRK-LOCK-OK
+               NOT INVALID KEY
+                   IF VID-ULT-ATUALIZACAO NOT EQUAL
+                      WRK-VID-TIMESTAMP-LIDO
+                       MOVE 'N' TO WRK-LOCK-OK
                    END-IF
            END-READ.
       *
-           IF WRK-IS-VALID NOT EQUAL 'N'
-               DISPLAY SCREEN-CONFIRMATION
-               ACCEPT SCREEN-CONFIRMATION-WAIT
-               MOVE WRK-AWAIT TO WRK-CONTINUE
+           IF WRK-LOCK-OK EQUAL 'S'
+               MOVE WRK-REG-FIL-SALVO TO REG-FIL
+               PERFORM 0330-CARIMBA-REGISTRO
            END-IF.
-       0300-PROCESS-DATA-END. EXIT.
+       0320-VERIFICA-BLOQUEIO-END. EXIT.
+
+       0330-CARIMBA-REGISTRO SECTION.
+           COPY 'CPVIDCTS'. *> CARIMBA DATA/HORA DA ALTERACAO
+       0330-CARIMBA-REGISTRO-END. EXIT.
+
+       0340-GRAVA-LOG SECTION.
+           MOVE 'ALTERACAO' TO WRK-LOG-ACAO.
+           COPY 'CPVIDLGP'. *> GRAVA LINHA NO LOG DE AUDITORIA
+       0340-GRAVA-LOG-END. EXIT.
 
        0400-PRINT-RESULTS SECTION.
        0400-PRINT-RESULTS-END. EXIT.
@@ -145,10 +324,39 @@
                    TO WS-ABEND-MESSAGE
                PERFORM 0600-ROT-ABEND
            END-IF.
+      *
+           CLOSE GENEROS.
+      *
+           IF FS-GENEROS NOT EQUAL "00"
+               MOVE '45ERRO AO FECHAR ARQUIVO DE GENEROS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-GENEROS TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE GENEROS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE DISTRIBS.
+      *
+           IF FS-DISTRIBS NOT EQUAL "00"
+               MOVE '49ERRO AO FECHAR ARQUIVO DE DISTRIBUIDORAS.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-DISTRIBS TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE DISTRIBUIDORAS'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
 
        0500-CLOSE-DATA-END. EXIT.
 
        0600-ROT-ABEND SECTION.
+           MOVE 'ALVIDPRG' TO WS-ABEND-PROGRAM.
            COPY 'CPVIDRAB'. *> ABEND ROUTINE.
       *
            PERFORM 0700-END-PROGRAM.
