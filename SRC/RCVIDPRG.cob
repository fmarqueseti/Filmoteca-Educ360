@@ -0,0 +1,243 @@
+      ******************************************************************
+      * FILE NAME   : RCVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : PERIODIC REORG/COMPACTION OF MOVIES.DAT TO       *
+      *               RECLAIM SPACE FREED BY EXVIDPRG DELETES          *
+      *               (UNATTENDED BATCH, RUN BY HAND / SCHEDULED)      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ARQUIVO ATUAL, SO LEITURA SEQUENCIAL, PARA COPIAR OS
+      *    REGISTROS AINDA VALIDOS (AS LACUNAS DEIXADAS POR EXCLUSOES
+      *    DO EXVIDPRG NAO SAO COPIADAS) PARA UM ARQUIVO NOVO E MAIS
+      *    COMPACTO.
+           SELECT MOVIES-OLD
+              ASSIGN            TO './dat/MOVIES.dat'
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS SEQUENTIAL
+              FILE STATUS       IS FS-MOVIES-OLD
+              RECORD KEY        IS CODIGO-SRC.
+      *
+      *    ARQUIVO DE SAIDA, GRAVADO EM ORDEM DE CODIGO E DEPOIS
+      *    COLOCADO NO LUGAR DO ORIGINAL.
+           SELECT MOVIES-NEW
+              ASSIGN            TO './dat/MOVIES-REORG.dat'
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS SEQUENTIAL
+              FILE STATUS       IS FS-MOVIES-NEW
+              RECORD KEY        IS CODIGO
+              ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES.
+      *
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES-OLD
+           RECORDING MODE IS F.
+       01  REG-FIL-SRC.
+           05 CODIGO-SRC              PIC 9(05).
+           05 TITULO-SRC              PIC X(30).
+           05 GENERO-SRC              PIC X(08).
+           05 DURACAO-SRC             PIC 9(03).
+           05 DISTRIB-SRC             PIC X(15).
+           05 NOTA-SRC                PIC 9(02).
+           05 VID-ULT-ATUALIZACAO-SRC PIC 9(14).
+           05 FAVORITO-SRC            PIC X(01).
+           05 MIDIA-SRC               PIC X(01).
+
+       FD  MOVIES-NEW
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT'.
+
+       FD  VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> TITLE / KEYS / CLOCK (DATE/TIME FIELDS)
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       77 FS-MOVIES-OLD            PIC X(02).
+       77 FS-MOVIES-NEW            PIC X(02).
+      *
+       77 WRK-NOME-ANTIGO          PIC X(40) VALUE './dat/MOVIES.dat'.
+      *
+      *    NOME DO BACKUP E MONTADO COM A DATA DO SISTEMA (0550-
+      *    TROCA-ARQUIVOS), PARA NAO SOBRESCREVER O BACKUP DE UMA
+      *    EXECUCAO ANTERIOR (ESTA ROTINA E PERIODICA).
+       77 WRK-NOME-BAK             PIC X(40).
+       77 WRK-NOME-NOVO            PIC X(40)
+                                    VALUE './dat/MOVIES-REORG.dat'.
+       77 WRK-RENAME-STATUS        PIC S9(09) COMP-5 VALUE ZERO.
+      *
+       01 WRK-ESTATISTICA.
+           05 WRK-TOT-LIDOS         PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-GRAVADOS      PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-LIDOS-EDIT    PIC ZZZZ9 VALUE ZEROES.
+           05 WRK-TOT-GRAVADOS-EDIT PIC ZZZZ9 VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES-OLD EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0550-TROCA-ARQUIVOS.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN INPUT MOVIES-OLD.
+      *
+           IF FS-MOVIES-OLD NOT EQUAL "00"
+               DISPLAY 'RCVIDPRG: ERRO AO ABRIR MOVIES.DAT.'
+      *
+               MOVE FS-MOVIES-OLD TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT MOVIES-NEW.
+      *
+           IF FS-MOVIES-NEW NOT EQUAL "00"
+               DISPLAY 'RCVIDPRG: ERRO AO ABRIR ARQUIVO COMPACTADO.'
+      *
+               MOVE FS-MOVIES-NEW TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO COMPACTADO DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           READ MOVIES-OLD. *> FIRST RECORD.
+      *
+           INITIALIZE WRK-ESTATISTICA.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-TOT-LIDOS.
+      *
+           MOVE CODIGO-SRC              TO CODIGO.
+           MOVE TITULO-SRC              TO TITULO.
+           MOVE GENERO-SRC              TO GENERO.
+           MOVE DURACAO-SRC             TO DURACAO.
+           MOVE DISTRIB-SRC             TO DISTRIB.
+           MOVE NOTA-SRC                TO NOTA.
+           MOVE VID-ULT-ATUALIZACAO-SRC TO VID-ULT-ATUALIZACAO.
+           MOVE FAVORITO-SRC            TO FAVORITO.
+           MOVE MIDIA-SRC               TO MIDIA.
+      *
+           WRITE REG-FIL
+               INVALID KEY
+                   DISPLAY 'RCVIDPRG: ERRO AO GRAVAR CODIGO '
+                           CODIGO-SRC
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOT-GRAVADOS
+           END-WRITE.
+      *
+           READ MOVIES-OLD.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           MOVE WRK-TOT-LIDOS    TO WRK-TOT-LIDOS-EDIT.
+           MOVE WRK-TOT-GRAVADOS TO WRK-TOT-GRAVADOS-EDIT.
+      *
+           DISPLAY 'RCVIDPRG: COMPACTACAO CONCLUIDA. LIDOS: '
+                   WRK-TOT-LIDOS-EDIT ' GRAVADOS: '
+                   WRK-TOT-GRAVADOS-EDIT.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES-OLD.
+      *
+           IF FS-MOVIES-OLD NOT EQUAL "00"
+               DISPLAY 'RCVIDPRG: ERRO AO FECHAR MOVIES.DAT.'
+      *
+               MOVE FS-MOVIES-OLD TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE MOVIES-NEW.
+      *
+           IF FS-MOVIES-NEW NOT EQUAL "00"
+               DISPLAY 'RCVIDPRG: ERRO AO FECHAR ARQUIVO COMPACTADO.'
+      *
+               MOVE FS-MOVIES-NEW TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO COMPACTADO DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0550-TROCA-ARQUIVOS SECTION.
+      *    RENOMEIA O MOVIES.DAT ORIGINAL PARA UM NOME DE BACKUP
+      *    DATADO (PARA NAO SOBRESCREVER O BACKUP DE UMA EXECUCAO
+      *    ANTERIOR) E COLOCA O ARQUIVO COMPACTADO NO SEU LUGAR.
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+      *
+           STRING './dat/MOVIES.dat.bak-' DELIMITED BY SIZE
+                  WRK-DATA-AAAA           DELIMITED BY SIZE
+                  WRK-DATA-MM             DELIMITED BY SIZE
+                  WRK-DATA-DD             DELIMITED BY SIZE
+             INTO WRK-NOME-BAK.
+      *
+           CALL 'CBL_RENAME_FILE' USING WRK-NOME-ANTIGO
+                                         WRK-NOME-BAK
+               RETURNING WRK-RENAME-STATUS
+           END-CALL.
+      *
+           IF WRK-RENAME-STATUS NOT EQUAL ZERO
+               DISPLAY 'RCVIDPRG: ERRO AO RENOMEAR MOVIES.DAT ORIGINAL.'
+      *
+               MOVE '99' TO WS-ABEND-CODE
+               MOVE 'ERRO AO RENOMEAR MOVIES.DAT ORIGINAL PARA BACKUP'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CALL 'CBL_RENAME_FILE' USING WRK-NOME-NOVO
+                                         WRK-NOME-ANTIGO
+               RETURNING WRK-RENAME-STATUS
+           END-CALL.
+      *
+           IF WRK-RENAME-STATUS NOT EQUAL ZERO
+               DISPLAY 'RCVIDPRG: ERRO AO ATIVAR ARQUIVO COMPACTADO.'
+      *
+               MOVE '99' TO WS-ABEND-CODE
+               MOVE 'ERRO AO ATIVAR O ARQUIVO MOVIES.DAT COMPACTADO'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           DISPLAY 'RCVIDPRG: MOVIES.DAT COMPACTADO. BACKUP EM '
+                   WRK-NOME-BAK.
+       0550-TROCA-ARQUIVOS-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'RCVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM RCVIDPRG.
