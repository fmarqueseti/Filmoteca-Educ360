@@ -17,6 +17,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'CPVIDSEQ'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT SORT-FILE ASSIGN TO "SORTWK1".
+      *
+           SELECT MOVIES-SRT
+              ASSIGN       TO './dat/MOVIES-SRT.dat'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-SRT.
+      *
+           COPY 'CPVIDALF'. *> ABEND LOG
       *
        DATA DIVISION.
 
@@ -24,6 +34,34 @@
        FD MOVIES
            RECORDING MODE IS F.
            COPY 'CPVIDDAT'.
+      *
+       SD SORT-FILE.
+       01 REG-SRT.
+           05 SRT-CODIGO       PIC 9(05).
+           05 SRT-TITULO       PIC X(30).
+           05 SRT-GENERO       PIC X(08).
+           05 SRT-DURACAO      PIC 9(03).
+           05 SRT-DISTRIB      PIC X(15).
+           05 SRT-NOTA         PIC 9(02).
+           05 SRT-VID-ULT-ATUALIZACAO PIC 9(14).
+           05 SRT-FAVORITO     PIC X(01).
+           05 SRT-MIDIA        PIC X(01).
+      *
+       FD MOVIES-SRT
+           RECORDING MODE IS F.
+       01 REG-FIL-SRT.
+           05 CODIGO-SRT       PIC 9(05).
+           05 TITULO-SRT       PIC X(30).
+           05 GENERO-SRT       PIC X(08).
+           05 DURACAO-SRT      PIC 9(03).
+           05 DISTRIB-SRT      PIC X(15).
+           05 NOTA-SRT         PIC 9(02).
+           05 VID-ULT-ATUALIZACAO-SRT PIC 9(14).
+           05 FAVORITO-SRT     PIC X(01).
+           05 MIDIA-SRT        PIC X(01).
+      *
+       FD VIDABEND.
+           COPY 'CPVIDALD'.
       *
        WORKING-STORAGE SECTION.
            COPY 'CPVIDMAN'. *> MAIN SCREEN
@@ -32,22 +70,42 @@
            COPY 'CPVIDMSG'. *> MESSAGES
            COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
            COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
       *
        77 WRK-LST-LINE              PIC 9(02) USAGE COMP-3 VALUE 14.
        77 WRK-LST-PAGE              PIC 9(02) USAGE COMP-3 VALUE 01.
        77 WRK-LST-COUNT             PIC 9(02) USAGE COMP-3 VALUE 01.
+       77 WRK-LST-TOTAL-SHOWN       PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-LST-TOTAL-MATCH       PIC 9(05) USAGE COMP-3
+                                     VALUE ZEROES.
        77 WRK-CRT-STATUS            PIC 9(03).
+      *
+       01 WRK-FILTRO.
+           05 WRK-FILTRO-TITULO      PIC X(30).
+           05 WRK-FILTRO-GENERO      PIC X(08).
+           05 WRK-FILTRO-TITULO-TRIM PIC X(30).
+           05 WRK-FILTRO-FAVORITO    PIC X(01).
+           05 WRK-FILTRO-MIDIA       PIC X(01).
+      *
+       77 WRK-FILTRO-LEN            PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-MATCH-COUNT           PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-LST-MATCH             PIC X(01) VALUE 'S'.
+      *
+       77 FS-MOVIES-SRT             PIC X(02).
+       77 WRK-ORDENAR               PIC X(01).
+       77 WRK-ORDENAR-ATIVO         PIC X(01) VALUE 'N'.
       *
        SCREEN SECTION.
            COPY 'SCVIDMAN'. *> MAIN SCREEN
            COPY 'SCVIDMNU'. *> MAIN MENU
            COPY 'SCVIDMSG'. *> MESSAGES
+           COPY 'SCVIDFLT'. *> LIST FILTER PROMPT
            COPY 'SCVIDLST'. *> LIST SCREEN
       *
        PROCEDURE DIVISION.
        0000-MAIN SECTION.
            PERFORM 0100-OPEN-DATA.
-      *     PERFORM 0200-VALIDATE-DATA.
+           PERFORM 0200-VALIDATE-DATA.
            PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
                                         OR WRK-CONTINUE EQUAL 'n'.
       *     PERFORM 0400-PRINT-RESULTS.
@@ -88,8 +146,88 @@
        0100-OPEN-DATA-END. EXIT.
 
        0200-VALIDATE-DATA SECTION.
+           INITIALIZE WRK-FILTRO.
+           DISPLAY SCREEN-FILTER.
+           ACCEPT SCREEN-FILTER.
+      *
+           IF WRK-FILTRO-TITULO NOT EQUAL SPACES
+               MOVE FUNCTION TRIM(WRK-FILTRO-TITULO)
+                   TO WRK-FILTRO-TITULO-TRIM
+               COMPUTE WRK-FILTRO-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WRK-FILTRO-TITULO))
+           ELSE
+               MOVE SPACES TO WRK-FILTRO-TITULO-TRIM
+               MOVE ZEROES TO WRK-FILTRO-LEN
+           END-IF.
+      *
+           PERFORM 0210-CONTA-TOTAL.
+      *
+           IF WRK-ORDENAR EQUAL 'T' OR EQUAL 't'
+               PERFORM 0220-SORT-BY-TITULO
+           ELSE
+           IF WRK-ORDENAR EQUAL 'N' OR EQUAL 'n'
+               PERFORM 0230-SORT-BY-NOTA
+           END-IF
+           END-IF.
        0200-VALIDATE-DATA-END. EXIT.
 
+       0210-CONTA-TOTAL SECTION.
+      *    PRE-PASSADA SEQUENCIAL PARA CONTAR QUANTOS REGISTROS BATEM
+      *    COM O FILTRO ATUAL, PARA O RODAPE MOSTRAR "EXIBIDOS X DE Y"
+      *    (ACCESS MODE DE MOVIES E SEQUENTIAL, NAO PERMITE START, POR
+      *    ISSO A REPOSICAO NO INICIO E FEITA FECHANDO E REABRINDO).
+           MOVE ZEROES TO WRK-LST-TOTAL-MATCH.
+      *
+           PERFORM UNTIL FS-MOVIES EQUAL "10"
+               PERFORM 0310-CHECK-FILTER
+               IF WRK-LST-MATCH EQUAL 'S'
+                   ADD 1 TO WRK-LST-TOTAL-MATCH
+               END-IF
+               READ MOVIES
+           END-PERFORM.
+      *
+           CLOSE MOVIES.
+           OPEN INPUT MOVIES.
+           READ MOVIES.
+       0210-CONTA-TOTAL-END. EXIT.
+
+       0220-SORT-BY-TITULO SECTION.
+           CLOSE MOVIES.
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-TITULO
+               USING MOVIES
+               GIVING MOVIES-SRT.
+      *
+           PERFORM 0240-OPEN-SORTED.
+       0220-SORT-BY-TITULO-END. EXIT.
+
+       0230-SORT-BY-NOTA SECTION.
+           CLOSE MOVIES.
+           SORT SORT-FILE
+               ON DESCENDING KEY SRT-NOTA
+               USING MOVIES
+               GIVING MOVIES-SRT.
+      *
+           PERFORM 0240-OPEN-SORTED.
+       0230-SORT-BY-NOTA-END. EXIT.
+
+       0240-OPEN-SORTED SECTION.
+           MOVE 'S' TO WRK-ORDENAR-ATIVO.
+           OPEN INPUT MOVIES-SRT.
+           READ MOVIES-SRT.
+      *
+           MOVE CODIGO-SRT   TO CODIGO.
+           MOVE TITULO-SRT   TO TITULO.
+           MOVE GENERO-SRT   TO GENERO.
+           MOVE DURACAO-SRT  TO DURACAO.
+           MOVE DISTRIB-SRT  TO DISTRIB.
+           MOVE NOTA-SRT     TO NOTA.
+           MOVE VID-ULT-ATUALIZACAO-SRT TO VID-ULT-ATUALIZACAO.
+           MOVE FAVORITO-SRT TO FAVORITO.
+           MOVE MIDIA-SRT    TO MIDIA.
+           MOVE FS-MOVIES-SRT TO FS-MOVIES.
+       0240-OPEN-SORTED-END. EXIT.
+
        0300-PROCESS-DATA SECTION.
            COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
            MOVE "   * * * * LISTAGEM DE FILMES * * * *" TO WRK-TITLE.
@@ -100,20 +238,28 @@
            DISPLAY SCREEN-MENU.
            DISPLAY SCREEN-LIST.
       *
-           PERFORM VARYING WRK-LST-COUNT
-             FROM 1 BY 1 UNTIL WRK-LST-COUNT EQUAL 8
-                            OR FS-MOVIES EQUAL 10
+           MOVE 1 TO WRK-LST-COUNT.
+           PERFORM UNTIL WRK-LST-COUNT EQUAL 8
+                      OR FS-MOVIES EQUAL 10
       *
-               DISPLAY CODIGO AT LINE WRK-LST-LINE COLUMN 14
-               DISPLAY TITULO AT LINE WRK-LST-LINE COLUMN 23
-               DISPLAY GENERO AT LINE WRK-LST-LINE COLUMN 56
-               DISPLAY NOTA   AT LINE WRK-LST-LINE COLUMN 68
+               PERFORM 0310-CHECK-FILTER
       *
-               ADD 1 TO WRK-LST-LINE
-               READ MOVIES
+               IF WRK-LST-MATCH EQUAL 'S'
+                   DISPLAY CODIGO AT LINE WRK-LST-LINE COLUMN 14
+                   DISPLAY TITULO AT LINE WRK-LST-LINE COLUMN 23
+                   DISPLAY GENERO AT LINE WRK-LST-LINE COLUMN 56
+                   DISPLAY NOTA   AT LINE WRK-LST-LINE COLUMN 68
+      *
+                   ADD 1 TO WRK-LST-LINE
+                   ADD 1 TO WRK-LST-COUNT
+                   ADD 1 TO WRK-LST-TOTAL-SHOWN
+               END-IF
+      *
+               PERFORM 0320-READ-NEXT
            END-PERFORM.
       *
            MOVE 14 TO WRK-LST-LINE.
+           DISPLAY SCREEN-LIST-FOOTER.
            ADD   1 TO WRK-LST-PAGE.
            INITIALIZE WRK-MSG.
 
@@ -137,26 +283,97 @@
            END-IF.
        0300-PROCESS-DATA-END. EXIT.
 
+       0310-CHECK-FILTER SECTION.
+           MOVE 'S' TO WRK-LST-MATCH.
+      *
+           IF WRK-FILTRO-LEN GREATER THAN ZEROES
+               MOVE ZEROES TO WRK-MATCH-COUNT
+               INSPECT TITULO TALLYING WRK-MATCH-COUNT
+                   FOR ALL WRK-FILTRO-TITULO-TRIM(1:WRK-FILTRO-LEN)
+      *
+               IF WRK-MATCH-COUNT EQUAL ZEROES
+                   MOVE 'N' TO WRK-LST-MATCH
+               END-IF
+           END-IF.
+      *
+           IF WRK-LST-MATCH EQUAL 'S'
+          AND WRK-FILTRO-GENERO NOT EQUAL SPACES
+          AND GENERO NOT EQUAL WRK-FILTRO-GENERO
+               MOVE 'N' TO WRK-LST-MATCH
+           END-IF.
+      *
+           IF WRK-LST-MATCH EQUAL 'S'
+          AND (WRK-FILTRO-FAVORITO EQUAL 'S' OR EQUAL 's')
+          AND FAVORITO NOT EQUAL 'S' AND FAVORITO NOT EQUAL 's'
+               MOVE 'N' TO WRK-LST-MATCH
+           END-IF.
+      *
+           IF WRK-LST-MATCH EQUAL 'S'
+          AND WRK-FILTRO-MIDIA NOT EQUAL SPACES
+          AND MIDIA NOT EQUAL WRK-FILTRO-MIDIA
+               MOVE 'N' TO WRK-LST-MATCH
+           END-IF.
+       0310-CHECK-FILTER-END. EXIT.
+
+       0320-READ-NEXT SECTION.
+           IF WRK-ORDENAR-ATIVO EQUAL 'S'
+               READ MOVIES-SRT
+      *
+               IF FS-MOVIES-SRT EQUAL "00"
+                   MOVE CODIGO-SRT   TO CODIGO
+                   MOVE TITULO-SRT   TO TITULO
+                   MOVE GENERO-SRT   TO GENERO
+                   MOVE DURACAO-SRT  TO DURACAO
+                   MOVE DISTRIB-SRT  TO DISTRIB
+                   MOVE NOTA-SRT     TO NOTA
+                   MOVE VID-ULT-ATUALIZACAO-SRT TO VID-ULT-ATUALIZACAO
+                   MOVE FAVORITO-SRT TO FAVORITO
+                   MOVE MIDIA-SRT    TO MIDIA
+               END-IF
+      *
+               MOVE FS-MOVIES-SRT TO FS-MOVIES
+           ELSE
+               READ MOVIES
+           END-IF.
+       0320-READ-NEXT-END. EXIT.
+
        0400-PRINT-RESULTS SECTION.
        0400-PRINT-RESULTS-END. EXIT.
 
        0500-CLOSE-DATA SECTION.
-           CLOSE MOVIES.
+           IF WRK-ORDENAR-ATIVO EQUAL 'S'
+               CLOSE MOVIES-SRT
       *
-           IF FS-MOVIES NOT EQUAL "00"
-               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
-                   TO WRK-MSG
-               DISPLAY SCREEN-MSG
-               ACCEPT SCREEN-WAIT
+               IF FS-MOVIES-SRT NOT EQUAL "00"
+                   MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                       TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   ACCEPT SCREEN-WAIT
       *
-               MOVE FS-MOVIES TO WS-ABEND-CODE
-               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
-                   TO WS-ABEND-MESSAGE
-               PERFORM 0600-ROT-ABEND
+                   MOVE FS-MOVIES-SRT TO WS-ABEND-CODE
+                   MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 0600-ROT-ABEND
+               END-IF
+           ELSE
+               CLOSE MOVIES
+      *
+               IF FS-MOVIES NOT EQUAL "00"
+                   MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                       TO WRK-MSG
+                   DISPLAY SCREEN-MSG
+                   ACCEPT SCREEN-WAIT
+      *
+                   MOVE FS-MOVIES TO WS-ABEND-CODE
+                   MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 0600-ROT-ABEND
+               END-IF
            END-IF.
        0500-CLOSE-DATA-END. EXIT.
 
        0600-ROT-ABEND SECTION.
+           MOVE 'LSVIDPRG' TO WS-ABEND-PROGRAM.
            COPY 'CPVIDRAB'. *> ABEND ROUTINE.
       *
            PERFORM 0700-END-PROGRAM.
