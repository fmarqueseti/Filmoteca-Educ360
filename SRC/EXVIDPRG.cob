@@ -17,11 +17,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'CPVIDFCV'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDALF'. *> ABEND LOG
+           COPY 'CPVIDLGF'. *> MAINTENANCE AUDIT LOG
       *
        DATA DIVISION.
        FILE SECTION.
        FD MOVIES.
            COPY 'CPVIDDAT'.
+
+       FD VIDABEND.
+           COPY 'CPVIDALD'.
+
+       FD VIDLOG.
+           COPY 'CPVIDLGD'.
       *
        WORKING-STORAGE SECTION.
            COPY 'CPVIDMAN'. *> MAIN SCREEN
@@ -30,6 +38,9 @@
            COPY 'CPVIDMSG'. *> MESSAGES
            COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
            COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+           COPY 'CPVIDLGW'. *> MAINTENANCE AUDIT LOG
+           COPY 'CPVIDOPW'. *> OPERATOR SESSION
       *
        SCREEN SECTION.
            COPY 'SCVIDMAN'. *> MAIN SCREEN
@@ -77,51 +88,84 @@
            DISPLAY SCREEN-MAIN.
            DISPLAY SCREEN-MENU.
            DISPLAY SCREEN-EDIT.
-           ACCEPT  SCREEN-EDIT-KEY.
-
-           READ MOVIES
-               INVALID KEY
-                   MOVE '48FILME NAO LOCALIZADO! NOVA EXCLUSAO (S/N)?'
-                       TO WRK-MSG
-               NOT INVALID KEY
-                   INITIALIZE WRK-MSG
-                   DISPLAY SCREEN-EDIT-DDS
-                   MOVE '41CONFIRMA A EXCLUSAO DO FILME (S/N)?'
-                       TO WRK-MSG
-                   DISPLAY SCREEN-CONFIRMATION
-                   ACCEPT SCREEN-CONFIRMATION-WAIT
       *
-                   IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
-                       INITIALIZE WRK-MSG
-                       DELETE MOVIES
-                           INVALID KEY
-                               MOVE
-                               '43ERRO AO EXCLUIR! NOVA EXCLUSAO (S/N)?'
-                                   TO WRK-MSG
-                           NOT INVALID KEY
-                               MOVE
-                    '54FILME EXCLUIDO COM SUCESSO! NOVA EXCLUSAO (S/N)?'
-                                   TO WRK-MSG
-                       END-DELETE
-                   ELSE
-                       INITIALIZE WRK-MSG
-                       MOVE '27NOVA EXCLUSAO (S/N)?'
+           INITIALIZE WRK-MSG.
+           MOVE '27BUSCAR POR TITULO (S/N)?' TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+           MOVE WRK-AWAIT TO WRK-BUSCA-TITULO.
+      *
+           IF WRK-BUSCA-TITULO EQUAL 'S' OR EQUAL 's'
+               INITIALIZE TITULO
+               ACCEPT SCREEN-EDIT-KEY-TITULO
+               READ MOVIES KEY IS TITULO
+                   INVALID KEY
+                       MOVE
+                       '48FILME NAO LOCALIZADO! NOVA EXCLUSAO (S/N)?'
+                           TO WRK-MSG
+                   NOT INVALID KEY
+                       PERFORM 0310-CONFIRMA-EXCLUSAO
+               END-READ
+           ELSE
+               ACCEPT SCREEN-EDIT-KEY
+               IF CODIGO EQUAL ZEROES
+                   MOVE '20CODIGO INVALIDO! NOVA EXCLUSAO (S/N)?'
                        TO WRK-MSG
-                   END-IF
-           END-READ.
+               ELSE
+                   READ MOVIES
+                       INVALID KEY
+                           MOVE
+                       '48FILME NAO LOCALIZADO! NOVA EXCLUSAO (S/N)?'
+                               TO WRK-MSG
+                       NOT INVALID KEY
+                           PERFORM 0310-CONFIRMA-EXCLUSAO
+                   END-READ
+               END-IF
+           END-IF.
 
            DISPLAY SCREEN-CONFIRMATION.
            ACCEPT SCREEN-CONFIRMATION-WAIT.
            MOVE WRK-AWAIT TO WRK-CONTINUE.
        0300-PROCESS-DATA-END. EXIT.
 
+       0310-CONFIRMA-EXCLUSAO SECTION.
+           INITIALIZE WRK-MSG.
+           DISPLAY SCREEN-EDIT-DDS.
+           MOVE '41CONFIRMA A EXCLUSAO DO FILME (S/N)?' TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+      *
+           IF WRK-AWAIT EQUAL 'S' OR EQUAL 's'
+               INITIALIZE WRK-MSG
+               DELETE MOVIES
+                   INVALID KEY
+                       MOVE
+                       '43ERRO AO EXCLUIR! NOVA EXCLUSAO (S/N)?'
+                           TO WRK-MSG
+                   NOT INVALID KEY
+                       MOVE
+            '54FILME EXCLUIDO COM SUCESSO! NOVA EXCLUSAO (S/N)?'
+                           TO WRK-MSG
+                       PERFORM 0320-GRAVA-LOG
+               END-DELETE
+           ELSE
+               INITIALIZE WRK-MSG
+               MOVE '27NOVA EXCLUSAO (S/N)?' TO WRK-MSG
+           END-IF.
+       0310-CONFIRMA-EXCLUSAO-END. EXIT.
+
+       0320-GRAVA-LOG SECTION.
+           MOVE 'EXCLUSAO' TO WRK-LOG-ACAO.
+           COPY 'CPVIDLGP'. *> GRAVA LINHA NO LOG DE AUDITORIA
+       0320-GRAVA-LOG-END. EXIT.
+
        0400-PRINT-RESULTS SECTION.
        0400-PRINT-RESULTS-END. EXIT.
 
        0500-CLOSE-DATA SECTION.
            CLOSE MOVIES.
       *
-           IF FS-MOVIES NOT EQUALS "00"
+           IF FS-MOVIES NOT EQUAL "00"
                MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
                    TO WRK-MSG
                DISPLAY SCREEN-MSG
@@ -136,6 +180,7 @@
        0500-CLOSE-DATA-END. EXIT.
 
        0600-ROT-ABEND SECTION.
+           MOVE 'EXVIDPRG' TO WS-ABEND-PROGRAM.
            COPY 'CPVIDRAB'. *> ABEND ROUTINE.
       *
            PERFORM 0700-END-PROGRAM.
