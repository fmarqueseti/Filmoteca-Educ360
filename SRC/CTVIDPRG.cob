@@ -0,0 +1,181 @@
+      ******************************************************************
+      * FILE NAME   : CTVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : RECORD-COUNT RECONCILIATION OF VIDEOTECA PROGRAM *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT MOVIES-STA
+              ASSIGN       TO './dat/MOVIES-IMPSTATS.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-STA.
+      *
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT'.
+
+       FD  MOVIES-STA.
+           01 FIL-STA          PIC X(80).
+
+       FD  VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> MAIN SCREEN (DATE/TIME FIELDS)
+           COPY 'CPVIDMSG'. *> MESSAGES
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       77 FS-MOVIES-STA            PIC X(02).
+      *
+       01 WRK-ESTATISTICA.
+           05 WRK-TOT-MOVIES        PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-MOVIES-EDIT   PIC Z(04)9 VALUE ZEROES.
+           05 WRK-TOT-GRAVADOS      PIC 9(05) VALUE ZEROES.
+           05 WRK-TOT-GRAVADOS-EDIT PIC Z(04)9 VALUE ZEROES.
+           05 WRK-STA-ACHADO        PIC X(01) VALUE 'N'.
+      *
+       01 WRK-LINHA-STA.
+           05 WRK-STA-LABEL         PIC X(20).
+           05 WRK-STA-VALOR         PIC 9(05).
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           PERFORM 0110-READ-STATS.
+      *
+           READ MOVIES. *> FIRST RECORD.
+      *
+           INITIALIZE WRK-TOT-MOVIES.
+       0100-OPEN-DATA-END. EXIT.
+
+       0110-READ-STATS SECTION.
+      *    LE O TOTAL GRAVADO NA ULTIMA IMPORTACAO (SE HOUVER) PARA
+      *    COMPARAR COM O TOTAL REAL DE REGISTROS EM MOVIES.DAT.
+           OPEN INPUT MOVIES-STA.
+      *
+           IF FS-MOVIES-STA EQUAL "00"
+               READ MOVIES-STA
+               IF FS-MOVIES-STA EQUAL "00"
+                   UNSTRING FIL-STA DELIMITED BY ";"
+                       INTO WRK-STA-LABEL, WRK-STA-VALOR
+                   MOVE WRK-STA-VALOR TO WRK-TOT-GRAVADOS
+                   MOVE 'S'            TO WRK-STA-ACHADO
+               END-IF
+               CLOSE MOVIES-STA
+           END-IF.
+       0110-READ-STATS-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-TOT-MOVIES.
+      *
+           READ MOVIES.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           MOVE WRK-TOT-MOVIES TO WRK-TOT-MOVIES-EDIT.
+      *
+           IF WRK-STA-ACHADO EQUAL 'N'
+               STRING '29TOTAL EM MOVIES.DAT: ' DELIMITED BY SIZE
+                      WRK-TOT-MOVIES-EDIT        DELIMITED BY SIZE
+                      '. SEM ESTATISTICA DE IMPORTACAO.' DELIMITED
+                          BY SIZE
+                 INTO WRK-MSG
+           ELSE
+               MOVE WRK-TOT-GRAVADOS TO WRK-TOT-GRAVADOS-EDIT
+               IF WRK-TOT-MOVIES EQUAL WRK-TOT-GRAVADOS
+                   STRING '29TOTAL: ' DELIMITED BY SIZE
+                          WRK-TOT-MOVIES-EDIT DELIMITED BY SIZE
+                          ' = IMPORTADOS: ' DELIMITED BY SIZE
+                          WRK-TOT-GRAVADOS-EDIT DELIMITED BY SIZE
+                          '. RECONCILIADO.' DELIMITED BY SIZE
+                     INTO WRK-MSG
+               ELSE
+                   STRING '49TOTAL: ' DELIMITED BY SIZE
+                          WRK-TOT-MOVIES-EDIT DELIMITED BY SIZE
+                          ' <> IMPORTADOS: ' DELIMITED BY SIZE
+                          WRK-TOT-GRAVADOS-EDIT DELIMITED BY SIZE
+                          '. DIVERGENCIA!' DELIMITED BY SIZE
+                     INTO WRK-MSG
+               END-IF
+           END-IF.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'CTVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM CTVIDPRG.
