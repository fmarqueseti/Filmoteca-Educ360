@@ -0,0 +1,273 @@
+      ******************************************************************
+      * FILE NAME   : RGVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : GENRE STATISTICS REPORT OF VIDEOTECA PROGRAM     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RGVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT MOVIES-GEN
+              ASSIGN       TO './dat/MOVIES-GEN.prt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-GEN.
+      *
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT'.
+
+       FD  MOVIES-GEN.
+       01 FIL-GEN              PIC X(132).
+
+       FD  VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> TITLE / KEYS / CLOCK
+           COPY 'CPVIDMSG'. *> MESSAGES
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       77 FS-MOVIES-GEN            PIC X(02).
+      *
+       77 WRK-GEN-COUNT            PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-GEN-IDX              PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-GEN-FOUND-IDX        PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-GEN-ACHOU            PIC X(01) VALUE 'N'.
+      *
+       01 WRK-TAB-GENERO.
+           05 WRK-TAB-GEN-ITEM OCCURS 50 TIMES.
+               10 WRK-TAB-GEN-NOME  PIC X(08).
+               10 WRK-TAB-GEN-QTD   PIC 9(05) USAGE COMP-3.
+               10 WRK-TAB-GEN-NOTA  PIC 9(07) USAGE COMP-3.
+      *
+       77 WRK-TOT-LIDOS            PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-MEDIA-GEN            PIC 9(03)V9(02) USAGE COMP-3
+                                     VALUE ZEROES.
+      *
+       77 WRK-TAB-GEN-QTD-EDIT     PIC ZZZZ9    VALUE ZEROES.
+       77 WRK-MEDIA-GEN-EDIT       PIC ZZ9,99   VALUE ZEROES.
+       77 WRK-TOT-LIDOS-EDIT       PIC ZZZZ9    VALUE ZEROES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN INPUT  MOVIES
+                OUTPUT MOVIES-GEN.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-GEN NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '46ERRO AO ABRIR ARQUIVO DE RELATORIO.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-GEN TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE RELATORIO'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+      *
+           READ MOVIES. *> FIRST RECORD.
+      *
+           INITIALIZE WRK-TAB-GENERO WRK-GEN-COUNT WRK-TOT-LIDOS.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-TOT-LIDOS.
+           PERFORM 0320-LOCALIZA-GENERO.
+      *
+           ADD 1    TO WRK-TAB-GEN-QTD(WRK-GEN-IDX).
+           ADD NOTA TO WRK-TAB-GEN-NOTA(WRK-GEN-IDX).
+      *
+           READ MOVIES.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0320-LOCALIZA-GENERO SECTION.
+           MOVE 'N' TO WRK-GEN-ACHOU.
+           PERFORM 0322-PROCURA-ITEM
+               VARYING WRK-GEN-IDX FROM 1 BY 1
+               UNTIL WRK-GEN-IDX GREATER THAN WRK-GEN-COUNT
+                  OR WRK-GEN-ACHOU EQUAL 'S'.
+      *
+           IF WRK-GEN-ACHOU EQUAL 'S'
+               MOVE WRK-GEN-FOUND-IDX TO WRK-GEN-IDX
+           ELSE
+      *        A TABELA SO TEM 50 POSICOES; UM 51 GENERO DISTINTO
+      *        ESTOURARIA WRK-TAB-GEN-ITEM, POR ISSO ABENDA AQUI EM
+      *        VEZ DE GRAVAR FORA DOS LIMITES DA TABELA.
+               IF WRK-GEN-COUNT GREATER THAN OR EQUAL 50
+                   MOVE '99' TO WS-ABEND-CODE
+                   MOVE
+               'TABELA DE GENEROS CHEIA. MAXIMO DE 50 GENEROS DISTINTOS'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 0600-ROT-ABEND
+               END-IF
+      *
+               ADD 1              TO WRK-GEN-COUNT
+               MOVE WRK-GEN-COUNT TO WRK-GEN-IDX
+               MOVE GENERO    TO WRK-TAB-GEN-NOME(WRK-GEN-IDX)
+               MOVE ZEROES    TO WRK-TAB-GEN-QTD(WRK-GEN-IDX)
+               MOVE ZEROES    TO WRK-TAB-GEN-NOTA(WRK-GEN-IDX)
+           END-IF.
+       0320-LOCALIZA-GENERO-END. EXIT.
+
+       0322-PROCURA-ITEM SECTION.
+           IF WRK-TAB-GEN-NOME(WRK-GEN-IDX) EQUAL GENERO
+               MOVE 'S'         TO WRK-GEN-ACHOU
+               MOVE WRK-GEN-IDX TO WRK-GEN-FOUND-IDX
+           END-IF.
+       0322-PROCURA-ITEM-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           MOVE SPACES TO FIL-GEN.
+           STRING 'VIDEOTECA - ESTATISTICA POR GENERO'
+                      DELIMITED BY SIZE
+             INTO FIL-GEN.
+           WRITE FIL-GEN.
+      *
+           MOVE SPACES TO FIL-GEN.
+           STRING 'EMISSAO: ' DELIMITED BY SIZE
+                  WRK-DATA-EDIT-DD   DELIMITED BY SIZE
+                  '/'                DELIMITED BY SIZE
+                  WRK-DATA-EDIT-MM   DELIMITED BY SIZE
+                  '/'                DELIMITED BY SIZE
+                  WRK-DATA-EDIT-AAAA DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-HH   DELIMITED BY SIZE
+                  ':'                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-MM   DELIMITED BY SIZE
+             INTO FIL-GEN.
+           WRITE FIL-GEN.
+      *
+           MOVE SPACES TO FIL-GEN.
+           WRITE FIL-GEN.
+      *
+           MOVE 'GENERO   QUANTIDADE  NOTA MEDIA' TO FIL-GEN.
+           WRITE FIL-GEN.
+      *
+           MOVE '-------- ----------  ----------' TO FIL-GEN.
+           WRITE FIL-GEN.
+      *
+           PERFORM 0410-IMPRIME-GENERO
+               VARYING WRK-GEN-IDX FROM 1 BY 1
+               UNTIL WRK-GEN-IDX GREATER THAN WRK-GEN-COUNT.
+      *
+           MOVE WRK-TOT-LIDOS TO WRK-TOT-LIDOS-EDIT.
+           STRING '40RELATORIO GERADO. TOTAL DE FILMES: '
+                      DELIMITED BY SIZE
+                  WRK-TOT-LIDOS-EDIT DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+             INTO WRK-MSG.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0410-IMPRIME-GENERO SECTION.
+           IF WRK-TAB-GEN-QTD(WRK-GEN-IDX) GREATER THAN ZEROES
+               COMPUTE WRK-MEDIA-GEN ROUNDED =
+                   WRK-TAB-GEN-NOTA(WRK-GEN-IDX) /
+                   WRK-TAB-GEN-QTD(WRK-GEN-IDX)
+           ELSE
+               MOVE ZEROES TO WRK-MEDIA-GEN
+           END-IF.
+      *
+           MOVE WRK-TAB-GEN-QTD(WRK-GEN-IDX) TO WRK-TAB-GEN-QTD-EDIT.
+           MOVE WRK-MEDIA-GEN                TO WRK-MEDIA-GEN-EDIT.
+      *
+           MOVE SPACES TO FIL-GEN.
+           STRING WRK-TAB-GEN-NOME(WRK-GEN-IDX) DELIMITED BY SIZE
+                  '  '                          DELIMITED BY SIZE
+                  WRK-TAB-GEN-QTD-EDIT           DELIMITED BY SIZE
+                  '      '                       DELIMITED BY SIZE
+                  WRK-MEDIA-GEN-EDIT             DELIMITED BY SIZE
+             INTO FIL-GEN.
+           WRITE FIL-GEN.
+       0410-IMPRIME-GENERO-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES MOVIES-GEN.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-GEN NOT EQUAL "00"
+               MOVE '48ERRO AO FECHAR ARQUIVO DE RELATORIO.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-GEN TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE RELATORIO'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'RGVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM RGVIDPRG.
