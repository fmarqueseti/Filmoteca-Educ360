@@ -0,0 +1,137 @@
+      ******************************************************************
+      * FILE NAME   : COVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : READ-ONLY INQUIRY ROUTINE OF VIDEOTECA PROGRAM   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDFCV'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVIES.
+           COPY 'CPVIDDAT'.
+
+       FD VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> MAIN SCREEN
+           COPY 'CPVIDMNU'. *> MAIN MENU
+           COPY 'CPVIDEDT'. *> EDITION SCREEN
+           COPY 'CPVIDMSG'. *> MESSAGES
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMAN'. *> MAIN SCREEN
+           COPY 'SCVIDMNU'. *> MAIN MENU
+           COPY 'SCVIDMSG'. *> MESSAGES
+           COPY 'SCVIDEDT'. *> EDITION SCREEN
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL WRK-CONTINUE EQUAL 'N'
+                                        OR WRK-CONTINUE EQUAL 'n'.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '46ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+           MOVE "    * * * * CONSULTA DE FILME * * * *"    TO WRK-TITLE.
+           MOVE "PF3=FIM   ENTER=NOVA CONSULTA"             TO WRK-KEYS.
+           MOVE 9                                           TO WRK-LINE.
+           INITIALIZE REG-FIL.
+           INITIALIZE WRK-MSG.
+      *
+           DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-MENU.
+           DISPLAY SCREEN-EDIT.
+           ACCEPT  SCREEN-EDIT-KEY.
+
+           IF CODIGO EQUAL ZEROES
+               MOVE '20CODIGO INVALIDO! NOVA CONSULTA (S/N)?'
+                   TO WRK-MSG
+           ELSE
+               READ MOVIES
+                   INVALID KEY
+                       MOVE
+                       '48FILME NAO LOCALIZADO! NOVA CONSULTA (S/N)?'
+                           TO WRK-MSG
+                   NOT INVALID KEY
+                       DISPLAY SCREEN-EDIT-DDS
+                       MOVE '27NOVA CONSULTA (S/N)?'
+                           TO WRK-MSG
+               END-READ
+           END-IF.
+      *
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+           MOVE WRK-AWAIT TO WRK-CONTINUE.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'COVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM COVIDPRG.
