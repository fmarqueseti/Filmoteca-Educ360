@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK DESCRIPTION OF LOANS (EMPRESTIMOS) RECORD
+      **
+       01 REG-EMP.
+           05 EMP-CODIGO             PIC 9(05).
+           05 EMP-TOMADOR            PIC X(30).
+           05 EMP-DATA-EMPRESTIMO    PIC 9(08).
+           05 EMP-DATA-PREVISTA      PIC 9(08).
+           05 EMP-DATA-DEVOLUCAO     PIC 9(08).
