@@ -2,8 +2,9 @@
       * COPY BOOK DESCRIPTION DATA FILES SEQUENTIAL
       **
            SELECT MOVIES
-              ASSIGN       TO './dat/MOVIES.dat'
-              ORGANIZATION IS INDEXED
-              ACCESS MODE  IS SEQUENTIAL *> DYNAMIC
-              FILE STATUS  IS FS-MOVIES
-              RECORD KEY   IS CODIGO.
+              ASSIGN            TO './dat/MOVIES.dat'
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS SEQUENTIAL *> DYNAMIC
+              FILE STATUS       IS FS-MOVIES
+              RECORD KEY        IS CODIGO
+              ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES.
