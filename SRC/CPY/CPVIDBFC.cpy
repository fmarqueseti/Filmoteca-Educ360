@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - DISTRIBUIDORAS LOOKUP
+      **
+           SELECT DISTRIBS
+              ASSIGN       TO './dat/DISTRIBS.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              FILE STATUS  IS FS-DISTRIBS
+              RECORD KEY   IS DIS-NOME.
