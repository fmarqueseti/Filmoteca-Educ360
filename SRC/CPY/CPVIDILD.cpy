@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK DESCRIPTION OF STARTUP INTEGRITY LOG RECORD
+      **
+       01 FIL-START PIC X(132).
