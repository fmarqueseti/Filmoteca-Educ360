@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK WORKING STORAGE OF MESSAGES / CONFIRMATION
+      **
+       01 WRK-MSG.
+           05 WRK-MSG-COL       PIC 9(02).
+           05 WRK-MSG-TEXT      PIC X(78).
+      *
+       77 WRK-AWAIT             PIC X(01).
+       77 WRK-CONTINUE          PIC X(01) VALUE 'S'.
