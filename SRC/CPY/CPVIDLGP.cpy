@@ -0,0 +1,36 @@
+      **
+      * COPY BOOK PROCEDURE - GRAVA UMA LINHA NO LOG DE AUDITORIA DE
+      * MANUTENCAO (VIDLOG.DAT): CODIGO, ACAO, OPERADOR E DATA/HORA.
+      * O CHAMADOR DEVE MOVER A ACAO PARA WRK-LOG-ACAO ANTES DA COPY.
+      **
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+           MOVE CODIGO TO WRK-LOG-CODIGO-ED.
+      *
+           OPEN EXTEND VIDLOG.
+      *
+           IF FS-VIDLOG EQUAL "05" OR EQUAL "35"
+               OPEN OUTPUT VIDLOG
+           END-IF.
+      *
+           MOVE SPACES TO FIL-LOG.
+           STRING WRK-DATA-EDIT-AAAA DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WRK-DATA-EDIT-MM   DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WRK-DATA-EDIT-DD   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-HH   DELIMITED BY SIZE
+                  ':'                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-MM   DELIMITED BY SIZE
+                  ':'                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-SS   DELIMITED BY SIZE
+                  ' CODIGO='         DELIMITED BY SIZE
+                  WRK-LOG-CODIGO-ED  DELIMITED BY SIZE
+                  ' ACAO='           DELIMITED BY SIZE
+                  WRK-LOG-ACAO       DELIMITED BY SIZE
+                  ' OPERADOR='       DELIMITED BY SIZE
+                  WRK-OPERADOR       DELIMITED BY SIZE
+             INTO FIL-LOG.
+           WRITE FIL-LOG.
+      *
+           CLOSE VIDLOG.
