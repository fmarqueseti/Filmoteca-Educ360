@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK DESCRIPTION OF MAINTENANCE AUDIT LOG RECORD
+      **
+       01 FIL-LOG PIC X(132).
