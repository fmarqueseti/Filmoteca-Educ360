@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILE OF PERSISTENT ABEND LOG
+      **
+           SELECT VIDABEND
+              ASSIGN       TO './dat/VIDABEND.log'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-VIDABEND.
