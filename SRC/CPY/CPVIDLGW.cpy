@@ -0,0 +1,6 @@
+      **
+      * COPY BOOK WORKING STORAGE OF MAINTENANCE AUDIT LOG (FILE STATUS)
+      **
+       77 FS-VIDLOG              PIC X(02).
+       77 WRK-LOG-CODIGO-ED      PIC Z(4)9.
+       77 WRK-LOG-ACAO           PIC X(10).
