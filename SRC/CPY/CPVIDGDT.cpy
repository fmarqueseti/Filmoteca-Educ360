@@ -0,0 +1,5 @@
+      **
+      * COPY BOOK DESCRIPTION OF GENEROS RECORD
+      **
+       01 REG-GEN.
+           05 GEN-NOME         PIC X(08).
