@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK SCREEN SECTION OF COLLECTION TOTALS (MAIN MENU)
+      **
+       01 SCREEN-TOTAIS.
+           05 LINE 06 COLUMN 02 VALUE "TITULOS: ".
+           05 COLUMN PLUS 01    PIC Z(04)9 USING WRK-TOT-TITULOS.
+           05 COLUMN PLUS 03    VALUE "DURACAO TOTAL (MIN): ".
+           05 COLUMN PLUS 01    PIC Z(06)9 USING WRK-TOT-DURACAO.
+           05 LINE PLUS 1 COLUMN 02 VALUE "NOTA MEDIA: ".
+           05 COLUMN PLUS 01    PIC Z9,99 USING WRK-TOT-MEDIA-NOTA.
