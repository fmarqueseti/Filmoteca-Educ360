@@ -0,0 +1,25 @@
+      **
+      * COPY BOOK SCREEN SECTION OF LOAN (EMPRESTIMO) MAINTENANCE
+      **
+       01 SCREEN-EMPRESTIMO-MENU.
+           05 LINE 07 COLUMN 02 VALUE "1 - REGISTRAR EMPRESTIMO".
+           05 LINE 08 COLUMN 02 VALUE "2 - REGISTRAR DEVOLUCAO".
+           05 LINE 09 COLUMN 02 VALUE "3 - LISTAR ATRASADOS".
+           05 LINE 10 COLUMN 02 VALUE "0 - VOLTAR".
+           05 LINE 11 COLUMN 02 VALUE "OPCAO: ".
+           05 COLUMN PLUS 01    PIC X(01) USING WRK-OPTION.
+      *
+       01 SCREEN-EMPRESTIMO-KEY.
+           05 LINE 13 COLUMN 02 VALUE "CODIGO DO FILME.: ".
+           05 COLUMN PLUS 01    PIC 9(05) USING EMP-CODIGO.
+      *
+       01 SCREEN-EMPRESTIMO-DADOS.
+           05 LINE 14 COLUMN 02 VALUE "NOME DO TOMADOR.: ".
+           05 COLUMN PLUS 01    PIC X(30) USING EMP-TOMADOR.
+           05 LINE 15 COLUMN 02 VALUE "PRAZO (AAAAMMDD): ".
+           05 COLUMN PLUS 01    PIC 9(08) USING EMP-DATA-PREVISTA.
+      *
+       01 SCREEN-EMPRESTIMO-HEADER.
+           05 LINE 13 COLUMN 02 VALUE "CODIGO".
+           05 LINE 13 COLUMN 10 VALUE "TOMADOR".
+           05 LINE 13 COLUMN 42 VALUE "PRAZO".
