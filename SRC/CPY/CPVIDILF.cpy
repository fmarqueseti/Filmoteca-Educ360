@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILE OF STARTUP INTEGRITY LOG
+      **
+           SELECT VIDSTART
+              ASSIGN       TO './dat/VIDSTART.log'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-VIDSTART.
