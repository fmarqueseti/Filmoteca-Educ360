@@ -0,0 +1,12 @@
+      **
+      * COPY BOOK PROCEDURE - CARIMBA REG-FIL COM A DATA/HORA ATUAL
+      * (CONTROLE DE BLOQUEIO OTIMISTA CONTRA ALTERACAO CONCORRENTE)
+      **
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+           MOVE WRK-DATA-AAAA TO WRK-CAR-AAAA.
+           MOVE WRK-DATA-MM   TO WRK-CAR-MM.
+           MOVE WRK-DATA-DD   TO WRK-CAR-DD.
+           MOVE WRK-HORA-HH   TO WRK-CAR-HH.
+           MOVE WRK-HORA-MM   TO WRK-CAR-MI.
+           MOVE WRK-HORA-SS   TO WRK-CAR-SS.
+           MOVE WRK-CARIMBO-AGORA TO VID-ULT-ATUALIZACAO.
