@@ -0,0 +1,15 @@
+      **
+      * COPY BOOK WORKING STORAGE OF BATCH MAINTENANCE (CRITERIA)
+      **
+       01 WRK-BLOCO-CRITERIO.
+           05 WRK-BLK-GENERO       PIC X(08).
+           05 WRK-BLK-NOTA-LIMIAR  PIC 9(02).
+           05 WRK-BLK-ACAO         PIC X(01).
+           05 WRK-BLK-GENERO-NOVO  PIC X(08).
+      *
+       77 WRK-BLK-CONTAGEM         PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-BLK-APLICADOS        PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-BLK-CONTAGEM-EDIT    PIC ZZZZ9          VALUE ZEROES.
+       77 WRK-BLK-APLICADOS-EDIT   PIC ZZZZ9          VALUE ZEROES.
+       77 WRK-BLK-CASA             PIC X(01) VALUE 'N'.
+       77 WRK-BLK-GENERO-VALIDO    PIC X(01) VALUE 'N'.
