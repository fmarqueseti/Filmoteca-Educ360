@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK WORKING STORAGE OF PERSISTENT ABEND LOG (FILE STATUS)
+      **
+       77 FS-VIDABEND            PIC X(02).
