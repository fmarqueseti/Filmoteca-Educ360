@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILE OF MAINTENANCE AUDIT LOG
+      **
+           SELECT VIDLOG
+              ASSIGN       TO './dat/VIDLOG.dat'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-VIDLOG.
