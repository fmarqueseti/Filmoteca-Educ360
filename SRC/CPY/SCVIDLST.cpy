@@ -0,0 +1,18 @@
+      **
+      * COPY BOOK SCREEN SECTION OF LIST SCREEN (COLUMN HEADER)
+      **
+       01 SCREEN-LIST.
+           05 LINE WRK-LINE COLUMN 14 VALUE "CODIGO".
+           05 COLUMN 23               VALUE "TITULO".
+           05 COLUMN 56               VALUE "GENERO".
+           05 COLUMN 68               VALUE "NOTA".
+           05 LINE PLUS 1 COLUMN 02   VALUE
+               "------------------------------------------------------".
+      *
+       01 SCREEN-LIST-FOOTER.
+           05 LINE 21 COLUMN 02 VALUE "PAGINA: ".
+           05 COLUMN PLUS 01    PIC Z9     USING WRK-LST-PAGE.
+           05 COLUMN PLUS 03    VALUE "REGISTROS EXIBIDOS: ".
+           05 COLUMN PLUS 01    PIC Z(04)9 USING WRK-LST-TOTAL-SHOWN.
+           05 COLUMN PLUS 01    VALUE " DE ".
+           05 COLUMN PLUS 01    PIC Z(04)9 USING WRK-LST-TOTAL-MATCH.
