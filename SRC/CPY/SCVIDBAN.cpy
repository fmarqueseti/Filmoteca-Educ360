@@ -0,0 +1,16 @@
+      **
+      * COPY BOOK SCREEN SECTION OF OPENING BANNER (ASCII ART)
+      **
+       01 SCREEN-ASCII-ART.
+           05 BLANK SCREEN.
+           05 LINE 08 COLUMN 20 VALUE
+               " _    _____ ____  _____ ____  _____ _____ ____  ___ ".
+           05 LINE 09 COLUMN 20 VALUE
+               "| |  / /_ _|  _ \| ____/ __ \|_   _| ____/ __ \|_ _|".
+           05 LINE 10 COLUMN 20 VALUE
+               "| | / / | || | | |  _|| |  | | | | |  _|| |  | || | ".
+           05 LINE 11 COLUMN 20 VALUE
+               "| |/ /  | || |_| | |__| |__| | | | | |__| |__| || | ".
+           05 LINE 12 COLUMN 20 VALUE
+               "|___/  |___|____/|_____\____/  |_| |_____\____/|___|".
+           05 LINE 14 COLUMN 27 VALUE "COMPANY.EDUC360 - EDUC360".
