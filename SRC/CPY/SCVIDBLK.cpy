@@ -0,0 +1,16 @@
+      **
+      * COPY BOOK SCREEN SECTION OF BATCH MAINTENANCE (CRITERIA ENTRY)
+      **
+       01 SCREEN-BLOCO-CRIT.
+           05 LINE 08 COLUMN 02 VALUE
+               "GENERO (EXATO, BRANCO=IGNORA)........: ".
+           05 COLUMN PLUS 01    PIC X(08) USING WRK-BLK-GENERO.
+           05 LINE PLUS 1 COLUMN 02 VALUE
+               "NOTA MAXIMA (00=IGNORA)..............: ".
+           05 COLUMN PLUS 01    PIC 9(02) USING WRK-BLK-NOTA-LIMIAR.
+           05 LINE PLUS 1 COLUMN 02 VALUE
+               "ACAO (E=EXCLUIR A=ALTERAR GENERO)....: ".
+           05 COLUMN PLUS 01    PIC X(01) USING WRK-BLK-ACAO.
+           05 LINE PLUS 1 COLUMN 02 VALUE
+               "NOVO GENERO (SE ACAO=ALTERAR)........: ".
+           05 COLUMN PLUS 01    PIC X(08) USING WRK-BLK-GENERO-NOVO.
