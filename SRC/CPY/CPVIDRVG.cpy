@@ -0,0 +1,12 @@
+      **
+      * COPY BOOK PROCEDURE - VALIDATION OF GENERO AGAINST GENEROS.DAT
+      **
+           IF WRK-IS-VALID EQUAL 'S'
+               MOVE GENERO TO GEN-NOME
+               READ GENEROS
+                   INVALID KEY
+                       MOVE 'N' TO WRK-IS-VALID
+                       MOVE '18GENERO NAO CADASTRADO.'
+                           TO WRK-VALID-MESSAGE
+               END-READ
+           END-IF.
