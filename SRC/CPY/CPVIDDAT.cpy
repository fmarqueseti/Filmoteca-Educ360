@@ -0,0 +1,13 @@
+      **
+      * COPY BOOK DESCRIPTION OF MOVIES RECORD
+      **
+       01 REG-FIL.
+           05 CODIGO           PIC 9(05).
+           05 TITULO           PIC X(30).
+           05 GENERO           PIC X(08).
+           05 DURACAO          PIC 9(03).
+           05 DISTRIB          PIC X(15).
+           05 NOTA             PIC 9(02).
+           05 VID-ULT-ATUALIZACAO PIC 9(14).
+           05 FAVORITO         PIC X(01).
+           05 MIDIA            PIC X(01).
