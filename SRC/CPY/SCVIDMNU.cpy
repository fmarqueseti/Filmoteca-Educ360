@@ -0,0 +1,19 @@
+      **
+      * COPY BOOK SCREEN SECTION OF MAIN MENU (REFERENCE PANEL)
+      **
+       01 SCREEN-MENU.
+           05 LINE 07 COLUMN 55 VALUE "1 - INCLUIR".
+           05 LINE 08 COLUMN 55 VALUE "2 - ALTERAR".
+           05 LINE 09 COLUMN 55 VALUE "3 - EXCLUIR".
+           05 LINE 10 COLUMN 55 VALUE "4 - LISTAR".
+           05 LINE 11 COLUMN 55 VALUE "5 - IMPORTAR (CSV)".
+           05 LINE 12 COLUMN 55 VALUE "6 - EXPORTAR (CSV)".
+           05 LINE 13 COLUMN 55 VALUE "7 - RELATORIO".
+           05 LINE 14 COLUMN 55 VALUE "8 - RECONCILIAR".
+           05 LINE 15 COLUMN 55 VALUE "9 - CONSULTAR".
+           05 LINE 16 COLUMN 55 VALUE "E - EMPRESTIMOS".
+           05 LINE 17 COLUMN 55 VALUE "G - ESTATIST. POR GENERO".
+           05 LINE 18 COLUMN 55 VALUE "B - MANUTENCAO EM LOTE".
+           05 LINE 19 COLUMN 55 VALUE "0 - SAIR".
+           05 LINE 20 COLUMN 55 VALUE "OPCAO: ".
+           05 LINE 20 COLUMN 63 PIC X(01) USING WRK-OPTION.
