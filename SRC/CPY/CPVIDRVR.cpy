@@ -0,0 +1,20 @@
+      **
+      * COPY BOOK PROCEDURE - RANGE CONFIRMATION OF DURACAO
+      * (DURACAO ZERO E BLOQUEADA PELA CPVIDRVD; DURACAO ACIMA DE 400
+      * MINUTOS E INCOMUM MAS NAO IMPOSSIVEL, POR ISSO SO PEDE
+      * CONFIRMACAO EM VEZ DE REJEITAR A GRAVACAO.)
+      **
+           MOVE 'S' TO WRK-DURACAO-OK.
+      *
+           IF DURACAO GREATER THAN 400
+               INITIALIZE WRK-MSG
+               MOVE '27DURACAO INCOMUM (>400 MIN). CONFIRMA (S/N)?'
+                   TO WRK-MSG
+               DISPLAY SCREEN-CONFIRMATION
+               ACCEPT SCREEN-CONFIRMATION-WAIT
+      *
+               IF WRK-AWAIT NOT EQUAL 'S'
+              AND WRK-AWAIT NOT EQUAL 's'
+                   MOVE 'N' TO WRK-DURACAO-OK
+               END-IF
+           END-IF.
