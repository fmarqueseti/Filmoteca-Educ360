@@ -0,0 +1,7 @@
+      **
+      * COPY BOOK WORKING STORAGE OF ABEND ROUTINE
+      **
+       01 WRK-ABEND.
+           05 WS-ABEND-CODE     PIC X(02).
+           05 WS-ABEND-MESSAGE  PIC X(60).
+           05 WS-ABEND-PROGRAM  PIC X(08).
