@@ -0,0 +1,18 @@
+      **
+      * COPY BOOK SCREEN SECTION OF LISTING FILTER PROMPT
+      **
+       01 SCREEN-FILTER.
+           05 LINE 08 COLUMN 02 VALUE "FILTRAR POR TITULO (PARCIAL): ".
+           05 COLUMN PLUS 01    PIC X(30) USING WRK-FILTRO-TITULO.
+           05 LINE PLUS 1 COLUMN 02 VALUE
+               "FILTRAR POR GENERO (EXATO)..: ".
+           05 COLUMN PLUS 01    PIC X(08) USING WRK-FILTRO-GENERO.
+           05 LINE PLUS 1 COLUMN 02 VALUE
+               "ORDENAR POR (T=TITULO N=NOTA, BRANCO=CODIGO): ".
+           05 COLUMN PLUS 01    PIC X(01) USING WRK-ORDENAR.
+           05 LINE PLUS 1 COLUMN 02 VALUE
+               "SOMENTE FAVORITOS (S/N)....................: ".
+           05 COLUMN PLUS 01    PIC X(01) USING WRK-FILTRO-FAVORITO.
+           05 LINE PLUS 1 COLUMN 02 VALUE
+               "MIDIA (V/D/B/G, BRANCO=IGNORA)..............: ".
+           05 COLUMN PLUS 01    PIC X(01) USING WRK-FILTRO-MIDIA.
