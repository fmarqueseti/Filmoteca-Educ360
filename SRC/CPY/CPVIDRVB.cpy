@@ -0,0 +1,12 @@
+      **
+      * COPY BOOK PROCEDURE - VALIDATION OF DISTRIB AGAINST DISTRIBS.DAT
+      **
+           IF WRK-IS-VALID EQUAL 'S'
+               MOVE DISTRIB TO DIS-NOME
+               READ DISTRIBS
+                   INVALID KEY
+                       MOVE 'N' TO WRK-IS-VALID
+                       MOVE '18DISTRIBUIDORA NAO CADASTRADA.'
+                           TO WRK-VALID-MESSAGE
+               END-READ
+           END-IF.
