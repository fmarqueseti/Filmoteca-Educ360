@@ -0,0 +1,16 @@
+      **
+      * COPY BOOK SCREEN SECTION OF MESSAGES / CONFIRMATION
+      **
+       01 SCREEN-MSG.
+           05 LINE 22 COLUMN 02             PIC X(78) VALUE SPACES.
+           05 LINE 22 COLUMN WRK-MSG-COL    PIC X(78) FROM WRK-MSG-TEXT.
+      *
+       01 SCREEN-WAIT.
+           05 LINE 23 COLUMN 02 PIC X(01) USING WRK-AWAIT.
+      *
+       01 SCREEN-CONFIRMATION.
+           05 LINE 22 COLUMN 02             PIC X(78) VALUE SPACES.
+           05 LINE 22 COLUMN WRK-MSG-COL    PIC X(78) FROM WRK-MSG-TEXT.
+      *
+       01 SCREEN-CONFIRMATION-WAIT.
+           05 LINE 22 COLUMN 79 PIC X(01) USING WRK-AWAIT.
