@@ -0,0 +1,13 @@
+      **
+      * COPY BOOK WORKING STORAGE OF EDIT SCREEN
+      **
+       77 WRK-LINE              PIC 9(02) VALUE 9.
+       77 WRK-BUSCA-TITULO      PIC X(01) VALUE 'N'.
+       77 WRK-LOCK-OK           PIC X(01) VALUE 'S'.
+       77 WRK-VID-TIMESTAMP-LIDO PIC 9(14) VALUE ZEROES.
+       77 WRK-REG-FIL-SALVO     PIC X(79).
+      *
+       01 WRK-VALIDACAO.
+           05 WRK-IS-VALID      PIC X(01) VALUE 'S'.
+           05 WRK-VALID-MESSAGE PIC X(80).
+           05 WRK-DURACAO-OK    PIC X(01) VALUE 'S'.
