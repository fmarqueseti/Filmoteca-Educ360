@@ -0,0 +1,12 @@
+      **
+      * COPY BOOK PROCEDURE - LOAD SYSTEM DATE/TIME FOR THE SCREEN CLOCK
+      **
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SISTEMA FROM TIME.
+      *
+           MOVE WRK-DATA-DD   TO WRK-DATA-EDIT-DD.
+           MOVE WRK-DATA-MM   TO WRK-DATA-EDIT-MM.
+           MOVE WRK-DATA-AAAA TO WRK-DATA-EDIT-AAAA.
+           MOVE WRK-HORA-HH   TO WRK-HORA-EDIT-HH.
+           MOVE WRK-HORA-MM   TO WRK-HORA-EDIT-MM.
+           MOVE WRK-HORA-SS   TO WRK-HORA-EDIT-SS.
