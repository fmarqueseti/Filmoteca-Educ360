@@ -0,0 +1,39 @@
+      **
+      * COPY BOOK WORKING STORAGE OF MAIN SCREEN (TITLE / KEYS / CLOCK)
+      **
+       01 WRK-CABECALHO.
+           05 WRK-TITLE         PIC X(40).
+           05 WRK-KEYS          PIC X(45).
+      *
+       01 WRK-DATA-SISTEMA.
+           05 WRK-DATA-AAAA     PIC 9(04).
+           05 WRK-DATA-MM       PIC 9(02).
+           05 WRK-DATA-DD       PIC 9(02).
+      *
+       01 WRK-HORA-SISTEMA.
+           05 WRK-HORA-HH       PIC 9(02).
+           05 WRK-HORA-MM       PIC 9(02).
+           05 WRK-HORA-SS       PIC 9(02).
+           05 WRK-HORA-CC       PIC 9(02).
+      *
+       01 WRK-DATA-EDIT.
+           05 WRK-DATA-EDIT-DD   PIC 9(02).
+           05 FILLER             PIC X(01) VALUE '/'.
+           05 WRK-DATA-EDIT-MM   PIC 9(02).
+           05 FILLER             PIC X(01) VALUE '/'.
+           05 WRK-DATA-EDIT-AAAA PIC 9(04).
+      *
+       01 WRK-HORA-EDIT.
+           05 WRK-HORA-EDIT-HH   PIC 9(02).
+           05 FILLER             PIC X(01) VALUE ':'.
+           05 WRK-HORA-EDIT-MM   PIC 9(02).
+           05 FILLER             PIC X(01) VALUE ':'.
+           05 WRK-HORA-EDIT-SS   PIC 9(02).
+      *
+       01 WRK-CARIMBO-AGORA.
+           05 WRK-CAR-AAAA       PIC 9(04).
+           05 WRK-CAR-MM         PIC 9(02).
+           05 WRK-CAR-DD         PIC 9(02).
+           05 WRK-CAR-HH         PIC 9(02).
+           05 WRK-CAR-MI         PIC 9(02).
+           05 WRK-CAR-SS         PIC 9(02).
