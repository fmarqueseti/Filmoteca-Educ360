@@ -0,0 +1,10 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES DYNAMIC (RANDOM + SEQUENTIAL)
+      **
+           SELECT MOVIES
+              ASSIGN            TO './dat/MOVIES.dat'
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              FILE STATUS       IS FS-MOVIES
+              RECORD KEY        IS CODIGO
+              ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES.
