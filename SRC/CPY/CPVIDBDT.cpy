@@ -0,0 +1,5 @@
+      **
+      * COPY BOOK DESCRIPTION OF DISTRIBS RECORD
+      **
+       01 REG-DIS.
+           05 DIS-NOME         PIC X(15).
