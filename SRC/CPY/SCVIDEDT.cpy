@@ -3,26 +3,45 @@
       **
        01 SCREEN-EDIT.
            05 LINE WRK-LINE COLUMN 12 VALUE
-               "здддддддддддддаддддддддддддддддддддддддддддддддддддд©".
+               "здддддддддддддаддддддддддддд
+      -    "дддддддддддддддддддддддд©".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "Ё CODIGO.........: [     ]                          Ё".
+               "Ё CODIGO.........: [     ]                          
+      -    "Ё".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "Ё NOME DO FILME..: [                              ] Ё".
+               "Ё NOME DO FILME..: [                              ] 
+      -    "Ё".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "Ё GENERO.........: [        ]                       Ё".
+               "Ё GENERO.........: [        ]                       
+      -    "Ё".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "Ё DURACAO........: [   ]                            Ё".
+               "Ё DURACAO........: [   ]                            
+      -    "Ё".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "Ё DISTRIBUIDORA..: [               ]                Ё".
+               "Ё DISTRIBUIDORA..: [               ]                
+      -    "Ё".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "Ё MINHA NOTA.....: [  ]                             Ё".
+               "Ё MINHA NOTA.....: [  ]                             
+      -    "Ё".
            05 LINE PLUS 1 COLUMN 12 VALUE
-               "юддддддддддддддддддддддддддддддддддддддддддддддддддды".
+               "Ё FAVORITO.......: [ ]                             
+      -    "Ё".
+           05 LINE PLUS 1 COLUMN 12 VALUE
+               "Ё MIDIA..........: [ ]                             
+      -    "Ё".
+           05 LINE PLUS 1 COLUMN 12 VALUE
+               "юддддддддддддддддддддддддддд
+      -    "дддддддддддддддддддддддды".
            05 LINE 20 COLUMN 23 PIC X(01) USING WRK-OPTION.
       *
        01 SCREEN-EDIT-KEY.
            05 LINE WRK-LINE COLUMN 2  VALUE ' '.
            05 LINE PLUS 1   COLUMN 32 PIC 9(05) USING CODIGO.
+      *
+       01 SCREEN-EDIT-KEY-TITULO.
+           05 LINE WRK-LINE COLUMN 2  VALUE ' '.
+           05 LINE PLUS 1   COLUMN 2  VALUE ' '.
+           05 LINE PLUS 1   COLUMN 32 PIC X(30) USING TITULO.
       *
        01 SCREEN-EDIT-DDS.
            05 LINE WRK-LINE COLUMN 2  VALUE ' '.
@@ -32,3 +51,5 @@
            05 LINE PLUS 1   COLUMN 32 PIC 9(03) USING DURACAO.
            05 LINE PLUS 1   COLUMN 32 PIC X(15) USING DISTRIB.
            05 LINE PLUS 1   COLUMN 32 PIC 9(02) USING NOTA.
+           05 LINE PLUS 1   COLUMN 32 PIC X(01) USING FAVORITO.
+           05 LINE PLUS 1   COLUMN 32 PIC X(01) USING MIDIA.
