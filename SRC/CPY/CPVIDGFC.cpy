@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - GENEROS LOOKUP
+      **
+           SELECT GENEROS
+              ASSIGN       TO './dat/GENEROS.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              FILE STATUS  IS FS-GENEROS
+              RECORD KEY   IS GEN-NOME.
