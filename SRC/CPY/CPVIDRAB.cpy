@@ -0,0 +1,42 @@
+      **
+      * COPY BOOK PROCEDURE - ABEND DISPLAY ROUTINE
+      **
+           DISPLAY SPACES.
+           DISPLAY
+             '**************************************************'.
+           DISPLAY 'ERRO FATAL NO PROGRAMA.'.
+           DISPLAY 'CODIGO  : ' WS-ABEND-CODE.
+           DISPLAY 'MENSAGEM: ' WS-ABEND-MESSAGE.
+           DISPLAY
+             '**************************************************'.
+      *
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+      *
+           OPEN EXTEND VIDABEND.
+      *
+           IF FS-VIDABEND EQUAL "05" OR EQUAL "35"
+               OPEN OUTPUT VIDABEND
+           END-IF.
+      *
+           MOVE SPACES TO FIL-ABEND.
+           STRING WRK-DATA-EDIT-AAAA DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WRK-DATA-EDIT-MM   DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WRK-DATA-EDIT-DD   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-HH   DELIMITED BY SIZE
+                  ':'                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-MM   DELIMITED BY SIZE
+                  ':'                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-SS   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WS-ABEND-PROGRAM   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WS-ABEND-CODE      DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WS-ABEND-MESSAGE   DELIMITED BY SIZE
+             INTO FIL-ABEND.
+           WRITE FIL-ABEND.
+      *
+           CLOSE VIDABEND.
