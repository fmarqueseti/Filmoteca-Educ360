@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK WORKING STORAGE OF LOANS (EMPRESTIMOS) WORKBOOK
+      **
+       77 FS-LOANS              PIC X(02).
