@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK WORKING STORAGE DATA FILES WORKBOOK (FILE STATUS)
+      **
+       77 FS-MOVIES             PIC X(02).
