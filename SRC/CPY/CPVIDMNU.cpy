@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK WORKING STORAGE OF MAIN MENU
+      **
+       77 WRK-OPTION            PIC X(01).
