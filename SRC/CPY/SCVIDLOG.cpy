@@ -0,0 +1,7 @@
+      **
+      * COPY BOOK SCREEN SECTION OF OPERATOR LOGIN SCREEN
+      **
+       01 SCREEN-LOGIN.
+           05 LINE 09 COLUMN 20 VALUE "IDENTIFICACAO DO OPERADOR".
+           05 LINE 11 COLUMN 20 VALUE "OPERADOR: ".
+           05 LINE 11 COLUMN 30 PIC X(08) USING WRK-OPERADOR.
