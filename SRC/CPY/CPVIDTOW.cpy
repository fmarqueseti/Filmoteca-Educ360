@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK WORKING STORAGE OF COLLECTION TOTALS (MAIN MENU)
+      **
+       77 WRK-TOT-TITULOS      PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-TOT-DURACAO      PIC 9(07) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-TOT-NOTA-SOMA    PIC 9(07) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-TOT-MEDIA-NOTA   PIC 9(03)V9(02) USAGE COMP-3
+                                 VALUE ZEROES.
