@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK WORKING STORAGE OF DISTRIBS LOOKUP
+      **
+       77 FS-DISTRIBS            PIC X(02).
