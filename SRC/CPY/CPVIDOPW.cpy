@@ -0,0 +1,7 @@
+      **
+      * COPY BOOK WORKING STORAGE OF OPERATOR SESSION
+      * (EXTERNAL: COMPARTILHADO POR TODOS OS PROGRAMAS CHAMADOS A
+      * PARTIR DE MNVIDPRG NA MESMA EXECUCAO, SEM PASSAGEM DE PARAMETRO)
+      **
+       01 WRK-OPERADOR-AREA EXTERNAL.
+           05 WRK-OPERADOR      PIC X(08).
