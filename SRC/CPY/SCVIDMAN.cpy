@@ -0,0 +1,16 @@
+      **
+      * COPY BOOK SCREEN SECTION OF MAIN SCREEN (HEADER / FOOTER)
+      **
+       01 SCREEN-MAIN.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 02 VALUE "COMPANY.EDUC360".
+           05 LINE 01 COLUMN 60 PIC X(10) FROM WRK-DATA-EDIT.
+           05 LINE 02 COLUMN 02 VALUE
+               "VIDEOTECA - SISTEMA DE CONTROLE DE FILMES".
+           05 LINE 02 COLUMN 60 PIC X(08) FROM WRK-HORA-EDIT.
+           05 LINE 03 COLUMN 02 VALUE
+               "------------------------------------------------------".
+           05 LINE 05 COLUMN 02 PIC X(40) FROM WRK-TITLE.
+           05 LINE 24 COLUMN 02 VALUE
+               "------------------------------------------------------".
+           05 LINE 25 COLUMN 02 PIC X(45) FROM WRK-KEYS.
