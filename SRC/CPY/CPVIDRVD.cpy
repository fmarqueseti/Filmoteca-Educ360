@@ -0,0 +1,34 @@
+      **
+      * COPY BOOK PROCEDURE - VALIDATION OF SCVIDEDT EDIT DATA
+      **
+           INITIALIZE WRK-VALIDACAO.
+           MOVE 'S' TO WRK-IS-VALID.
+      *
+           IF TITULO EQUAL SPACES
+               MOVE 'N' TO WRK-IS-VALID
+               MOVE '20TITULO OBRIGATORIO.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF WRK-IS-VALID EQUAL 'S'
+          AND GENERO EQUAL SPACES
+               MOVE 'N' TO WRK-IS-VALID
+               MOVE '20GENERO OBRIGATORIO.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF WRK-IS-VALID EQUAL 'S'
+          AND DURACAO EQUAL ZEROES
+               MOVE 'N' TO WRK-IS-VALID
+               MOVE '18DURACAO OBRIGATORIA.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF WRK-IS-VALID EQUAL 'S'
+          AND DISTRIB EQUAL SPACES
+               MOVE 'N' TO WRK-IS-VALID
+               MOVE '16DISTRIBUIDORA OBRIGATORIA.' TO WRK-VALID-MESSAGE
+           END-IF.
+      *
+           IF WRK-IS-VALID EQUAL 'S'
+          AND NOTA GREATER THAN 10
+               MOVE 'N' TO WRK-IS-VALID
+               MOVE '18NOTA DEVE SER DE 0 A 10.' TO WRK-VALID-MESSAGE
+           END-IF.
