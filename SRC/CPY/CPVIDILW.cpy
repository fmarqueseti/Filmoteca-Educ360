@@ -0,0 +1,8 @@
+      **
+      * COPY BOOK WORKING STORAGE OF STARTUP INTEGRITY LOG (FILE STATUS)
+      **
+       77 FS-VIDSTART            PIC X(02).
+       77 WRK-START-COUNT        PIC 9(07) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-START-SIZE         PIC 9(09) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-START-COUNT-ED     PIC Z(06)9.
+       77 WRK-START-SIZE-ED      PIC Z(08)9.
