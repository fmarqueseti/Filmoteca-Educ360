@@ -0,0 +1,9 @@
+      **
+      * COPY BOOK DESCRIPTION DATA FILES - LOANS (EMPRESTIMOS) WORKBOOK
+      **
+           SELECT LOANS
+              ASSIGN       TO './dat/LOANS.dat'
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              FILE STATUS  IS FS-LOANS
+              RECORD KEY   IS EMP-CODIGO.
