@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK DESCRIPTION OF PERSISTENT ABEND LOG RECORD
+      **
+       01 FIL-ABEND PIC X(132).
