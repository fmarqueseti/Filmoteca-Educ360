@@ -0,0 +1,4 @@
+      **
+      * COPY BOOK WORKING STORAGE OF GENEROS LOOKUP
+      **
+       77 FS-GENEROS             PIC X(02).
