@@ -0,0 +1,291 @@
+      ******************************************************************
+      * FILE NAME   : REVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : PRINTABLE CATALOG REPORT OF VIDEOTECA PROGRAM    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'CPVIDSEQ'. *> MOVIES DAT WORKBOOK SEQUENTIAL
+      *
+           SELECT MOVIES-REL
+              ASSIGN       TO './dat/MOVIES-REL.prt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS FS-MOVIES-REL.
+      *
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT'.
+
+       FD  MOVIES-REL.
+           01 FIL-REL          PIC X(132).
+
+       FD  VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> TITLE / KEYS / CLOCK
+           COPY 'CPVIDMSG'. *> MESSAGES
+           COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       77 FS-MOVIES-REL            PIC X(02).
+      *
+       77 WRK-REL-LINHA            PIC 9(02) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-REL-MAXLINHAS        PIC 9(02) VALUE 20.
+       77 WRK-REL-PAGINA           PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77 WRK-REL-PAGINA-EDIT      PIC ZZ9   VALUE ZEROES.
+      *
+       01 WRK-ESTATISTICA.
+           05 WRK-TOT-LIDOS         PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-IMPRESSOS     PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-DURACAO       PIC 9(07) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-NOTA          PIC 9(07) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-MEDIA-NOTA        PIC 9(03)V9(02) USAGE COMP-3
+                                     VALUE ZEROES.
+      *
+           05 WRK-TOT-IMPRESSOS-EDIT PIC ZZZZ9      VALUE ZEROES.
+           05 WRK-TOT-DURACAO-EDIT   PIC Z(06)9     VALUE ZEROES.
+           05 WRK-MEDIA-NOTA-EDIT    PIC ZZ9,99     VALUE ZEROES.
+      *
+       SCREEN SECTION.
+           COPY 'SCVIDMSG'. *> MESSAGES
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+      *     PERFORM 0200-VALIDATE-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN INPUT  MOVIES
+                OUTPUT MOVIES-REL.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '53ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-REL NOT EQUAL "00"
+               PERFORM 0500-CLOSE-DATA
+               MOVE '46ERRO AO ABRIR ARQUIVO DE RELATORIO.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-REL TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE RELATORIO'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+      *
+      *    MNVIDPRG CHAMA REVIDPRG SEM CANCEL, ENTAO WRK-REL-LINHA E
+      *    WRK-REL-PAGINA FICAM COM O VALOR DA IMPRESSAO ANTERIOR NA
+      *    MESMA SESSAO; SEM ESTE RESET, A SEGUNDA IMPRESSAO COMECARIA
+      *    JA NA PAGINA/CONTAGEM DE LINHA ERRADA.
+           MOVE ZEROES TO WRK-REL-PAGINA.
+           MOVE ZEROES TO WRK-REL-LINHA.
+      *
+           PERFORM 0310-IMPRIME-CABECALHO.
+      *
+           READ MOVIES. *> FIRST RECORD.
+      *
+           INITIALIZE WRK-ESTATISTICA.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-TOT-LIDOS.
+      *
+           IF WRK-REL-LINHA GREATER THAN OR EQUAL WRK-REL-MAXLINHAS
+               PERFORM 0310-IMPRIME-CABECALHO
+           END-IF.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING CODIGO  DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  TITULO  DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  GENERO  DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  DURACAO DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  DISTRIB DELIMITED BY SIZE
+                  ' '     DELIMITED BY SIZE
+                  NOTA    DELIMITED BY SIZE
+             INTO FIL-REL.
+      *
+           WRITE FIL-REL.
+           IF FS-MOVIES-REL EQUAL "00"
+               ADD 1 TO WRK-TOT-IMPRESSOS
+               ADD 1 TO WRK-REL-LINHA
+               ADD DURACAO TO WRK-TOT-DURACAO
+               ADD NOTA    TO WRK-TOT-NOTA
+           END-IF.
+      *
+           READ MOVIES.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0310-IMPRIME-CABECALHO SECTION.
+           ADD 1 TO WRK-REL-PAGINA.
+           MOVE WRK-REL-PAGINA TO WRK-REL-PAGINA-EDIT.
+           MOVE ZEROES TO WRK-REL-LINHA.
+      *
+           IF WRK-REL-PAGINA GREATER THAN 1
+               MOVE SPACES TO FIL-REL
+               WRITE FIL-REL BEFORE ADVANCING PAGE
+           END-IF.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING 'VIDEOTECA - RELATORIO DO CATALOGO DE FILMES'
+                       DELIMITED BY SIZE
+                  '     PAGINA: ' DELIMITED BY SIZE
+                  WRK-REL-PAGINA-EDIT DELIMITED BY SIZE
+             INTO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING 'EMISSAO: ' DELIMITED BY SIZE
+                  WRK-DATA-EDIT-DD  DELIMITED BY SIZE
+                  '/'               DELIMITED BY SIZE
+                  WRK-DATA-EDIT-MM  DELIMITED BY SIZE
+                  '/'               DELIMITED BY SIZE
+                  WRK-DATA-EDIT-AAAA DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  WRK-HORA-EDIT-HH  DELIMITED BY SIZE
+                  ':'               DELIMITED BY SIZE
+                  WRK-HORA-EDIT-MM  DELIMITED BY SIZE
+             INTO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE SPACES TO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE
+           'CODIGO TITULO                         GENERO   DUR DISTRIB'
+               TO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE
+           '------ ------------------------------ -------- --- ------'
+               TO FIL-REL.
+           WRITE FIL-REL.
+       0310-IMPRIME-CABECALHO-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           IF WRK-TOT-IMPRESSOS GREATER THAN ZEROES
+               COMPUTE WRK-MEDIA-NOTA ROUNDED =
+                   WRK-TOT-NOTA / WRK-TOT-IMPRESSOS
+           ELSE
+               MOVE ZEROES TO WRK-MEDIA-NOTA
+           END-IF.
+      *
+           MOVE WRK-TOT-IMPRESSOS TO WRK-TOT-IMPRESSOS-EDIT.
+           MOVE WRK-TOT-DURACAO   TO WRK-TOT-DURACAO-EDIT.
+           MOVE WRK-MEDIA-NOTA    TO WRK-MEDIA-NOTA-EDIT.
+      *
+           MOVE SPACES TO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING 'TOTAL DE FILMES..: ' DELIMITED BY SIZE
+                  WRK-TOT-IMPRESSOS-EDIT DELIMITED BY SIZE
+             INTO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING 'DURACAO TOTAL....: ' DELIMITED BY SIZE
+                  WRK-TOT-DURACAO-EDIT DELIMITED BY SIZE
+                  ' MINUTOS' DELIMITED BY SIZE
+             INTO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE SPACES TO FIL-REL.
+           STRING 'NOTA MEDIA.......: ' DELIMITED BY SIZE
+                  WRK-MEDIA-NOTA-EDIT DELIMITED BY SIZE
+             INTO FIL-REL.
+           WRITE FIL-REL.
+      *
+           MOVE WRK-TOT-IMPRESSOS TO WRK-TOT-IMPRESSOS-EDIT.
+           STRING '40RELATORIO GERADO. TOTAL DE FILMES: '
+                       DELIMITED BY SIZE
+                  WRK-TOT-IMPRESSOS-EDIT DELIMITED BY SIZE
+                  '.' DELIMITED BY SIZE
+             INTO WRK-MSG.
+      *
+           DISPLAY SCREEN-MSG.
+           ACCEPT SCREEN-WAIT.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES MOVIES-REL.
+      *
+           IF FS-MOVIES NOT EQUAL "00"
+               MOVE '47ERRO AO FECHAR ARQUIVO DE DADOS DE FILMES.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           IF FS-MOVIES-REL NOT EQUAL "00"
+               MOVE '48ERRO AO FECHAR ARQUIVO DE RELATORIO.'
+                   TO WRK-MSG
+               DISPLAY SCREEN-MSG
+               ACCEPT SCREEN-WAIT
+      *
+               MOVE FS-MOVIES-REL TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO DE RELATORIO'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'REVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM REVIDPRG.
