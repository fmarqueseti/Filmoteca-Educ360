@@ -17,30 +17,51 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            COPY 'CPVIDFCV'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGFC'. *> GENEROS DAT WORKBOOK
+           COPY 'CPVIDBFC'. *> DISTRIBS DAT WORKBOOK
+           COPY 'CPVIDILF'. *> STARTUP INTEGRITY LOG
       *
        DATA DIVISION.
        FILE SECTION.
        FD MOVIES.
            COPY 'CPVIDDAT'.
+
+       FD GENEROS.
+           COPY 'CPVIDGDT'.
+
+       FD DISTRIBS.
+           COPY 'CPVIDBDT'.
+
+       FD VIDSTART.
+           COPY 'CPVIDILD'.
       *
        WORKING-STORAGE SECTION.
            COPY 'CPVIDMAN'. *> MAIN SCREEN
            COPY 'CPVIDMNU'. *> MAIN MENU
            COPY 'CPVIDMSG'. *> MESSAGES
            COPY 'CPVIDFCW'. *> MOVIES DAT WORKBOOK
+           COPY 'CPVIDGNW'. *> GENEROS DAT WORKBOOK
+           COPY 'CPVIDBNW'. *> DISTRIBS DAT WORKBOOK
            COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDILW'. *> STARTUP INTEGRITY LOG
+           COPY 'CPVIDOPW'. *> OPERATOR SESSION
+           COPY 'CPVIDTOW'. *> COLLECTION TOTALS
            77 WRK-DATFILE-CREATED   PIC X VALUE 'N'.
       *
        SCREEN SECTION.
            COPY 'SCVIDBAN'. *> BANNER - ASCII ART
            COPY 'SCVIDMAN'. *> MAIN SCREEN
+           COPY 'SCVIDLOG'. *> OPERATOR LOGIN SCREEN
            COPY 'SCVIDMNU'. *> MAIN MENU
            COPY 'SCVIDMSG'. *> MESSAGES
+           COPY 'SCVIDTOT'. *> COLLECTION TOTALS
       *
        PROCEDURE DIVISION.
        0000-MAIN SECTION.
            DISPLAY SCREEN-ASCII-ART.
            CALL "C$SLEEP" USING 4 END-CALL.
+      *
+           PERFORM 0050-LOGIN-OPERADOR.
       *
            PERFORM 0100-OPEN-DATA.
       *     PERFORM 0200-VALIDATE-DATA.
@@ -50,23 +71,153 @@
            PERFORM 0700-END-PROGRAM.
        0000-MAIN-END. EXIT.
       *
+       0050-LOGIN-OPERADOR SECTION.
+      *    EXIGE UM CODIGO DE OPERADOR NAO-BRANCO ANTES DE LIBERAR O
+      *    ACESSO AO MENU; O VALOR FICA EM WRK-OPERADOR (CPVIDOPW, AREA
+      *    EXTERNAL) PARA O RESTO DA SESSAO E ALIMENTA O LOG DE
+      *    AUDITORIA DE MANUTENCAO NOS PROGRAMAS CHAMADOS A PARTIR DAQUI.
+           MOVE SPACES TO WRK-OPERADOR.
+           MOVE "     * * * * LOGIN DE OPERADOR * * * *" TO WRK-TITLE.
+           MOVE "ENTER=CONFIRMA"                          TO WRK-KEYS.
+      *
+           PERFORM UNTIL WRK-OPERADOR NOT EQUAL SPACES
+               DISPLAY SCREEN-MAIN
+               DISPLAY SCREEN-LOGIN
+               ACCEPT SCREEN-LOGIN
+           END-PERFORM.
+       0050-LOGIN-OPERADOR-END. EXIT.
+
        0100-OPEN-DATA SECTION.
            OPEN I-O MOVIES.
       *
            IF FS-MOVIES EQUAL "35" THEN
                OPEN OUTPUT MOVIES
                MOVE 'S' TO WRK-DATFILE-CREATED
+               CLOSE MOVIES
+               OPEN I-O MOVIES
            END-IF.
+      *
+           PERFORM 0110-GRAVA-LOG-INICIO.
       *
            CLOSE MOVIES.
+      *
+           OPEN I-O GENEROS.
+      *
+           IF FS-GENEROS EQUAL "35" THEN
+               OPEN OUTPUT GENEROS
+               MOVE 'S' TO WRK-DATFILE-CREATED
+           END-IF.
+      *
+           CLOSE GENEROS.
+      *
+           OPEN I-O DISTRIBS.
+      *
+           IF FS-DISTRIBS EQUAL "35" THEN
+               OPEN OUTPUT DISTRIBS
+               MOVE 'S' TO WRK-DATFILE-CREATED
+           END-IF.
+      *
+           CLOSE DISTRIBS.
        0100-OPEN-DATA-END. EXIT.
+      *
+       0110-GRAVA-LOG-INICIO SECTION.
+      *    CONTA OS REGISTROS DE MOVIES.DAT E GRAVA O TAMANHO ESTIMADO
+      *    DO ARQUIVO NO LOG DIARIO DE INTEGRIDADE DE STARTUP.
+           MOVE ZEROES TO WRK-START-COUNT.
+           MOVE ZEROES TO CODIGO.
+           START MOVIES KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   CONTINUE
+           END-START.
+      *
+           IF FS-MOVIES EQUAL "00"
+               READ MOVIES NEXT RECORD
+               PERFORM UNTIL FS-MOVIES EQUAL "10"
+                   ADD 1 TO WRK-START-COUNT
+                   READ MOVIES NEXT RECORD
+               END-PERFORM
+           END-IF.
+      *
+           COMPUTE WRK-START-SIZE = WRK-START-COUNT * 79.
+           MOVE WRK-START-COUNT TO WRK-START-COUNT-ED.
+           MOVE WRK-START-SIZE  TO WRK-START-SIZE-ED.
+      *
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+      *
+           OPEN EXTEND VIDSTART.
+      *
+           IF FS-VIDSTART EQUAL "05" OR EQUAL "35"
+               OPEN OUTPUT VIDSTART
+           END-IF.
+      *
+           MOVE SPACES TO FIL-START.
+           STRING WRK-DATA-EDIT-AAAA DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WRK-DATA-EDIT-MM   DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WRK-DATA-EDIT-DD   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-HH   DELIMITED BY SIZE
+                  ':'                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-MM   DELIMITED BY SIZE
+                  ':'                DELIMITED BY SIZE
+                  WRK-HORA-EDIT-SS   DELIMITED BY SIZE
+                  ' REGISTROS='      DELIMITED BY SIZE
+                  WRK-START-COUNT-ED DELIMITED BY SIZE
+                  ' TAMANHO='        DELIMITED BY SIZE
+                  WRK-START-SIZE-ED  DELIMITED BY SIZE
+             INTO FIL-START.
+           WRITE FIL-START.
+      *
+           CLOSE VIDSTART.
+       0110-GRAVA-LOG-INICIO-END. EXIT.
+      *
+       0120-CALCULA-TOTAIS SECTION.
+      *    CALCULA OS TOTAIS DA COLECAO (TITULOS, DURACAO TOTAL E NOTA
+      *    MEDIA) PARA EXIBICAO NO CABECALHO DO MENU PRINCIPAL; REFEITO
+      *    A CADA REDESENHO DO MENU PARA REFLETIR ALTERACOES RECENTES.
+           MOVE ZEROES TO WRK-TOT-TITULOS
+                           WRK-TOT-DURACAO
+                           WRK-TOT-NOTA-SOMA
+                           WRK-TOT-MEDIA-NOTA.
+      *
+           OPEN INPUT MOVIES.
+      *
+           IF FS-MOVIES EQUAL "00"
+               MOVE ZEROES TO CODIGO
+               START MOVIES KEY IS NOT LESS THAN CODIGO
+                   INVALID KEY
+                       CONTINUE
+               END-START
+      *
+               IF FS-MOVIES EQUAL "00"
+                   READ MOVIES NEXT RECORD
+                   PERFORM UNTIL FS-MOVIES EQUAL "10"
+                       ADD 1       TO WRK-TOT-TITULOS
+                       ADD DURACAO TO WRK-TOT-DURACAO
+                       ADD NOTA    TO WRK-TOT-NOTA-SOMA
+                       READ MOVIES NEXT RECORD
+                   END-PERFORM
+               END-IF
+      *
+               CLOSE MOVIES
+           END-IF.
+      *
+           IF WRK-TOT-TITULOS GREATER THAN ZEROES
+               COMPUTE WRK-TOT-MEDIA-NOTA ROUNDED =
+                   WRK-TOT-NOTA-SOMA / WRK-TOT-TITULOS
+           END-IF.
+       0120-CALCULA-TOTAIS-END. EXIT.
       *
        0300-PROCESS-DATA SECTION.
            COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
            MOVE "     * * * * MENU PRINCIPAL * * * *" TO WRK-TITLE.
            MOVE "PF3=FIM"                             TO WRK-KEYS.
+      *
+           PERFORM 0120-CALCULA-TOTAIS.
       *
            DISPLAY SCREEN-MAIN.
+           DISPLAY SCREEN-TOTAIS.
       *
            IF WRK-DATFILE-CREATED EQUAL 'S'
                INITIALIZE WRK-DATFILE-CREATED
@@ -88,7 +239,16 @@
              WHEN '4' CALL 'LSVIDPRG'
              WHEN '5' CALL 'IMVIDPRG'
              WHEN '6' CALL 'XPVIDPRG'
-             WHEN '0' CONTINUE
+             WHEN '7' CALL 'REVIDPRG'
+             WHEN '8' CALL 'CTVIDPRG'
+             WHEN '9' CALL 'COVIDPRG'
+             WHEN 'E' CALL 'EMVIDPRG'
+             WHEN 'e' CALL 'EMVIDPRG'
+             WHEN 'G' CALL 'RGVIDPRG'
+             WHEN 'g' CALL 'RGVIDPRG'
+             WHEN 'B' CALL 'BMVIDPRG'
+             WHEN 'b' CALL 'BMVIDPRG'
+             WHEN '0' PERFORM 0320-CONFIRMA-SAIDA
              WHEN OTHER PERFORM 0310-OTHER
            END-EVALUATE.
        0300-PROCESS-DATA-END. EXIT.
@@ -100,6 +260,20 @@
            ACCEPT SCREEN-WAIT.
        0310-OTHER-END. EXIT.
 
+       0320-CONFIRMA-SAIDA SECTION.
+      *    UM '0' NA OPCAO (DIGITADO OU VINDO DE UM PF3 ACIDENTAL) NAO
+      *    DEVE DERRUBAR A SESSAO DIRETO; CONFIRMA ANTES DE DEIXAR O
+      *    LACO DE 0000-MAIN TERMINAR.
+           INITIALIZE WRK-MSG.
+           MOVE '27CONFIRMA SAIDA (S/N)?' TO WRK-MSG.
+           DISPLAY SCREEN-CONFIRMATION.
+           ACCEPT SCREEN-CONFIRMATION-WAIT.
+      *
+           IF WRK-AWAIT NOT EQUAL 'S' AND NOT EQUAL 's'
+               MOVE SPACES TO WRK-OPTION
+           END-IF.
+       0320-CONFIRMA-SAIDA-END. EXIT.
+
        0600-ROT-ABEND SECTION.
        0600-ROT-ABEND-END. EXIT.
 
