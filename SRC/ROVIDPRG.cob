@@ -0,0 +1,238 @@
+      ******************************************************************
+      * FILE NAME   : ROVIDPRG                                         *
+      * DATE        : 2026-08-09                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : ONE-TIME REORGANIZATION OF MOVIES.DAT TO ADD THE *
+      *               FAVORITO FIELD (UNATTENDED BATCH, RUN BY HAND)   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROVIDPRG.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    LAYOUT ANTERIOR AO CAMPO FAVORITO, SO LEITURA SEQUENCIAL,
+      *    PARA VARRER O MOVIES.DAT ATUAL ANTES DA REORGANIZACAO.
+           SELECT MOVIES-OLD
+              ASSIGN            TO './dat/MOVIES.dat'
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS SEQUENTIAL
+              FILE STATUS       IS FS-MOVIES-OLD
+              RECORD KEY        IS CODIGO-OLD.
+      *
+      *    ARQUIVO DE SAIDA JA NO LAYOUT ATUAL (COM FAVORITO), GRAVADO
+      *    EM ORDEM DE CODIGO E DEPOIS COLOCADO NO LUGAR DO ORIGINAL.
+           SELECT MOVIES-NEW
+              ASSIGN            TO './dat/MOVIES-REORG.dat'
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS SEQUENTIAL
+              FILE STATUS       IS FS-MOVIES-NEW
+              RECORD KEY        IS CODIGO
+              ALTERNATE RECORD KEY IS TITULO WITH DUPLICATES.
+      *
+           COPY 'CPVIDALF'. *> ABEND LOG
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIES-OLD
+           RECORDING MODE IS F.
+       01  REG-FIL-OLD.
+           05 CODIGO-OLD              PIC 9(05).
+           05 TITULO-OLD               PIC X(30).
+           05 GENERO-OLD               PIC X(08).
+           05 DURACAO-OLD              PIC 9(03).
+           05 DISTRIB-OLD              PIC X(15).
+           05 NOTA-OLD                 PIC 9(02).
+           05 VID-ULT-ATUALIZACAO-OLD  PIC 9(14).
+
+       FD  MOVIES-NEW
+           RECORDING MODE IS F.
+           COPY 'CPVIDDAT'.
+
+       FD  VIDABEND.
+           COPY 'CPVIDALD'.
+      *
+       WORKING-STORAGE SECTION.
+           COPY 'CPVIDMAN'. *> TITLE / KEYS / CLOCK (DATE/TIME FIELDS)
+           COPY 'CPVIDABE'. *> ABEND
+           COPY 'CPVIDALW'. *> ABEND LOG
+      *
+       77 FS-MOVIES-OLD            PIC X(02).
+       77 FS-MOVIES-NEW            PIC X(02).
+      *
+       77 WRK-NOME-ANTIGO          PIC X(40) VALUE './dat/MOVIES.dat'.
+      *
+      *    NOME DO BACKUP E MONTADO COM A DATA DO SISTEMA (0550-
+      *    TROCA-ARQUIVOS), PARA NAO SOBRESCREVER O BACKUP DE UMA
+      *    REORGANIZACAO ANTERIOR.
+       77 WRK-NOME-BAK             PIC X(40).
+       77 WRK-NOME-NOVO            PIC X(40)
+                                    VALUE './dat/MOVIES-REORG.dat'.
+       77 WRK-RENAME-STATUS        PIC S9(09) COMP-5 VALUE ZERO.
+      *
+       01 WRK-ESTATISTICA.
+           05 WRK-TOT-LIDOS         PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-GRAVADOS      PIC 9(05) USAGE COMP-3 VALUE ZEROES.
+           05 WRK-TOT-LIDOS-EDIT    PIC ZZZZ9 VALUE ZEROES.
+           05 WRK-TOT-GRAVADOS-EDIT PIC ZZZZ9 VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 0100-OPEN-DATA.
+           PERFORM 0300-PROCESS-DATA UNTIL FS-MOVIES-OLD EQUAL "10".
+           PERFORM 0400-PRINT-RESULTS.
+           PERFORM 0500-CLOSE-DATA.
+           PERFORM 0550-TROCA-ARQUIVOS.
+           PERFORM 0700-END-PROGRAM.
+       0000-MAIN-END. EXIT.
+
+       0100-OPEN-DATA SECTION.
+           OPEN INPUT MOVIES-OLD.
+      *
+           IF FS-MOVIES-OLD NOT EQUAL "00"
+               DISPLAY 'ROVIDPRG: ERRO AO ABRIR MOVIES.DAT.'
+      *
+               MOVE FS-MOVIES-OLD TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO DE DADOS DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT MOVIES-NEW.
+      *
+           IF FS-MOVIES-NEW NOT EQUAL "00"
+               DISPLAY 'ROVIDPRG: ERRO AO ABRIR ARQUIVO REORGANIZADO.'
+      *
+               MOVE FS-MOVIES-NEW TO WS-ABEND-CODE
+               MOVE 'ERRO AO ABRIR ARQUIVO REORGANIZADO DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           READ MOVIES-OLD. *> FIRST RECORD.
+      *
+           INITIALIZE WRK-ESTATISTICA.
+       0100-OPEN-DATA-END. EXIT.
+
+       0200-VALIDATE-DATA SECTION.
+       0200-VALIDATE-DATA-END. EXIT.
+
+       0300-PROCESS-DATA SECTION.
+           ADD 1 TO WRK-TOT-LIDOS.
+      *
+           MOVE CODIGO-OLD              TO CODIGO.
+           MOVE TITULO-OLD               TO TITULO.
+           MOVE GENERO-OLD               TO GENERO.
+           MOVE DURACAO-OLD              TO DURACAO.
+           MOVE DISTRIB-OLD              TO DISTRIB.
+           MOVE NOTA-OLD                 TO NOTA.
+           MOVE VID-ULT-ATUALIZACAO-OLD  TO VID-ULT-ATUALIZACAO.
+           MOVE 'N'                      TO FAVORITO.
+           MOVE 'D'                      TO MIDIA.
+      *
+           WRITE REG-FIL
+               INVALID KEY
+                   DISPLAY 'ROVIDPRG: ERRO AO GRAVAR CODIGO '
+                           CODIGO-OLD
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOT-GRAVADOS
+           END-WRITE.
+      *
+           READ MOVIES-OLD.
+       0300-PROCESS-DATA-END. EXIT.
+
+       0400-PRINT-RESULTS SECTION.
+           MOVE WRK-TOT-LIDOS    TO WRK-TOT-LIDOS-EDIT.
+           MOVE WRK-TOT-GRAVADOS TO WRK-TOT-GRAVADOS-EDIT.
+      *
+           DISPLAY 'ROVIDPRG: REORGANIZACAO CONCLUIDA. LIDOS: '
+                   WRK-TOT-LIDOS-EDIT ' GRAVADOS: '
+                   WRK-TOT-GRAVADOS-EDIT.
+       0400-PRINT-RESULTS-END. EXIT.
+
+       0500-CLOSE-DATA SECTION.
+           CLOSE MOVIES-OLD.
+      *
+           IF FS-MOVIES-OLD NOT EQUAL "00"
+               DISPLAY 'ROVIDPRG: ERRO AO FECHAR MOVIES.DAT.'
+      *
+               MOVE FS-MOVIES-OLD TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQ DE DADOS DE FILMES.'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE MOVIES-NEW.
+      *
+           IF FS-MOVIES-NEW NOT EQUAL "00"
+               DISPLAY 'ROVIDPRG: ERRO AO FECHAR ARQUIVO REORGANIZADO.'
+      *
+               MOVE FS-MOVIES-NEW TO WS-ABEND-CODE
+               MOVE 'ERRO AO FECHAR ARQUIVO REORGANIZADO DE FILMES'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+       0500-CLOSE-DATA-END. EXIT.
+
+       0550-TROCA-ARQUIVOS SECTION.
+      *    RENOMEIA O MOVIES.DAT ORIGINAL PARA UM NOME DE BACKUP
+      *    DATADO (PARA NAO SOBRESCREVER O BACKUP DE UMA EXECUCAO
+      *    ANTERIOR) E COLOCA O ARQUIVO REORGANIZADO NO SEU LUGAR.
+           COPY 'CPVIDDTE'. *> DATE/TIME PROCEDURE
+      *
+           STRING './dat/MOVIES.dat.bak-' DELIMITED BY SIZE
+                  WRK-DATA-AAAA           DELIMITED BY SIZE
+                  WRK-DATA-MM             DELIMITED BY SIZE
+                  WRK-DATA-DD             DELIMITED BY SIZE
+             INTO WRK-NOME-BAK.
+      *
+           CALL 'CBL_RENAME_FILE' USING WRK-NOME-ANTIGO
+                                         WRK-NOME-BAK
+               RETURNING WRK-RENAME-STATUS
+           END-CALL.
+      *
+           IF WRK-RENAME-STATUS NOT EQUAL ZERO
+               DISPLAY 'ROVIDPRG: ERRO AO RENOMEAR MOVIES.DAT ORIGINAL.'
+      *
+               MOVE '99' TO WS-ABEND-CODE
+               MOVE 'ERRO AO RENOMEAR MOVIES.DAT ORIGINAL PARA BACKUP'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           CALL 'CBL_RENAME_FILE' USING WRK-NOME-NOVO
+                                         WRK-NOME-ANTIGO
+               RETURNING WRK-RENAME-STATUS
+           END-CALL.
+      *
+           IF WRK-RENAME-STATUS NOT EQUAL ZERO
+               DISPLAY 'ROVIDPRG: ERRO AO ATIVAR ARQUIVO REORGANIZADO.'
+      *
+               MOVE '99' TO WS-ABEND-CODE
+               MOVE 'ERRO AO ATIVAR O ARQUIVO MOVIES.DAT REORGANIZADO'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 0600-ROT-ABEND
+           END-IF.
+      *
+           DISPLAY 'ROVIDPRG: MOVIES.DAT REORGANIZADO. BACKUP EM '
+                   WRK-NOME-BAK.
+       0550-TROCA-ARQUIVOS-END. EXIT.
+
+       0600-ROT-ABEND SECTION.
+           MOVE 'ROVIDPRG' TO WS-ABEND-PROGRAM.
+           COPY 'CPVIDRAB'. *> ABEND ROUTINE.
+      *
+           PERFORM 0700-END-PROGRAM.
+       0600-ROT-ABEND-END. EXIT.
+
+       0700-END-PROGRAM SECTION.
+           GOBACK.
+       0700-END-PROGRAM-END. EXIT.
+
+       END PROGRAM ROVIDPRG.
